@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              RPW2250 PROGRAM CODE DESCRIPTION                  *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : WPS WIRE PAYMENTS EXTRACT - FULL-DELIVERY VS *
+      *                   BRANCH-TO-BRANCH ROUTING EXCEPTION REPORT.   *
+      *                   RUNS AFTER RPW2220 AND ALONGSIDE PRPW2225,   *
+      *                   BEFORE THE WPS FILE LEAVES THE BUILDING.     *
+      *                   READS EVERY WPS-DETAIL-REC AND FLAGS ROUTING *
+      *                   FIELD COMBINATIONS THAT DO NOT MAKE SENSE    *
+      *                   TOGETHER -- WPS-FULLDEL AND WPS-BR-TO-BR     *
+      *                   BOTH SET ON THE SAME PAYMENT, OR WPS-CHGSBEN *
+      *                   REQUESTING BENEFICIARY CHARGES WITH NO       *
+      *                   WPS-BANKID ON FILE TO ROUTE THEM THROUGH --  *
+      *                   SO OPS CAN REVIEW AND CORRECT THE WIRE       *
+      *                   INSTRUCTION BEFORE TRANSMISSION INSTEAD OF   *
+      *                   AFTER THE BENEFICIARY BANK KICKS IT BACK.    *
+      *                                                                *
+      * USED BY         : WPS WIRE PAYMENTS - NIGHTLY EXTRACT CYCLE    *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883424    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       PROGRAM-ID.    RPW2250.
+       AUTHOR.        R MACALLISTER.
+       INSTALLATION.  WPS WIRE PAYMENTS.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WPS-FINAL-FILE    ASSIGN TO WPSFINAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ROUTING-RPT       ASSIGN TO WPSRTRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WPS-FINAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY CRPWBILL.
+       FD  ROUTING-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ROUTING-LINE                 PIC X(105).
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05 FINAL-EOF-SW              PIC X(01)    VALUE 'N'.
+              88 FINAL-EOF                           VALUE 'Y'.
+       77  WS-DETAIL-COUNT               PIC 9(09) COMP VALUE ZERO.
+       77  WS-EXCEPTION-COUNT            PIC 9(09) COMP VALUE ZERO.
+       77  WS-FULLDEL-BRTOBR-COUNT       PIC 9(09) COMP VALUE ZERO.
+       77  WS-CHGSBEN-NOBANK-COUNT       PIC 9(09) COMP VALUE ZERO.
+       01  HDG1-LINE.
+           05 FILLER PIC X(38)
+                  VALUE 'WPS ROUTING EXCEPTION REPORT -- FULL-'.
+           05 FILLER PIC X(30)
+                  VALUE 'DELIVERY VS BRANCH-TO-BRANCH'.
+           05 FILLER PIC X(32) VALUE SPACES.
+       01  HDG2-LINE.
+           05 FILLER PIC X(12) VALUE 'CUSTID'.
+           05 FILLER PIC X(12) VALUE 'TRANS-DATE'.
+           05 FILLER PIC X(6)  VALUE 'FULDL'.
+           05 FILLER PIC X(6)  VALUE 'BRTOB'.
+           05 FILLER PIC X(6)  VALUE 'CHGBN'.
+           05 FILLER PIC X(38) VALUE 'BANKID'.
+           05 FILLER PIC X(20) VALUE 'EXCEPTION'.
+       01  DETAIL-LINE.
+           05 DL-CUSTID                 PIC X(05).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 DL-TRANS-DATE             PIC X(10).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 DL-FULLDEL                PIC X(01).
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 DL-BR-TO-BR               PIC X(01).
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 DL-CHGSBEN                PIC X(01).
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 DL-BANKID                 PIC X(35).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 DL-EXCEPTION-TEXT         PIC X(30).
+       01  GRAND-TOTAL-LINE.
+           05 FILLER PIC X(22) VALUE 'DETAIL RECORDS READ :'.
+           05 GD-DETAIL-COUNT   PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(4)  VALUE SPACES.
+           05 FILLER PIC X(22) VALUE 'ROUTING EXCEPTIONS  :'.
+           05 GD-EXCEPTION-COUNT PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(35) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-CHECK-EXTRACT   THRU 2000-EXIT.
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  WPS-FINAL-FILE.
+           OPEN OUTPUT ROUTING-RPT.
+           WRITE ROUTING-LINE FROM HDG1-LINE.
+           WRITE ROUTING-LINE FROM HDG2-LINE.
+       1000-EXIT.
+           EXIT.
+       2000-CHECK-EXTRACT.
+           PERFORM 2100-READ-FINAL      THRU 2100-EXIT.
+           PERFORM 2200-CHECK-RECORD    THRU 2200-EXIT
+               UNTIL FINAL-EOF.
+           MOVE WS-DETAIL-COUNT    TO GD-DETAIL-COUNT.
+           MOVE WS-EXCEPTION-COUNT TO GD-EXCEPTION-COUNT.
+           WRITE ROUTING-LINE FROM GRAND-TOTAL-LINE.
+       2000-EXIT.
+           EXIT.
+       2100-READ-FINAL.
+           READ WPS-FINAL-FILE
+               AT END SET FINAL-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2200-CHECK-RECORD - APPLY THE ROUTING SANITY CHECKS TO EVERY   *
+      * DETAIL RECORD AND WRITE A LINE FOR EACH EXCEPTION FOUND        *
+      *----------------------------------------------------------------*
+       2200-CHECK-RECORD.
+           IF WPS-DETAIL-REC
+               ADD 1 TO WS-DETAIL-COUNT
+               IF WPS-FULLDEL = 'Y' AND WPS-BR-TO-BR = 'Y'
+                   ADD 1 TO WS-FULLDEL-BRTOBR-COUNT
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE '**FULL DELIVERY AND BR-TO-BR**'
+                                              TO DL-EXCEPTION-TEXT
+                   PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+               END-IF
+               IF WPS-CHGSBEN NOT = SPACES AND WPS-BANKID = SPACES
+                   ADD 1 TO WS-CHGSBEN-NOBANK-COUNT
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE '**CHGSBEN SET, NO BANKID**'
+                                              TO DL-EXCEPTION-TEXT
+                   PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+               END-IF
+           END-IF.
+           PERFORM 2100-READ-FINAL THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-DETAIL.
+           MOVE WPS-CUSTID       TO DL-CUSTID.
+           MOVE WPS-TRANS-DATE   TO DL-TRANS-DATE.
+           MOVE WPS-FULLDEL      TO DL-FULLDEL.
+           MOVE WPS-BR-TO-BR     TO DL-BR-TO-BR.
+           MOVE WPS-CHGSBEN      TO DL-CHGSBEN.
+           MOVE WPS-BANKID       TO DL-BANKID.
+           WRITE ROUTING-LINE FROM DETAIL-LINE.
+       2300-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE WPS-FINAL-FILE.
+           CLOSE ROUTING-RPT.
+       9000-EXIT.
+           EXIT.
