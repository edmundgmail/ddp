@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              RFXA2310 PROGRAM CODE DESCRIPTION                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : ATM FX STATUS-CODE FAILURE MONITOR.  SCANS   *
+      *                   THE BATMFXE DAILY EXTRACT (DCLBATMFXE        *
+      *                   LAYOUT) FOR EVENTS WHOSE STATUS-CODE SHOWS A *
+      *                   DECLINED OR FAILED EXCHANGE, CLASSIFIES THE  *
+      *                   FAILURE FROM REQUEST-TYPE AND EVENT-DESC,    *
+      *                   AND WATCHES EACH TERMINAL-ID FOR MORE THAN   *
+      *                   A HANDFUL OF FAILURES INSIDE A ROLLING TIME  *
+      *                   WINDOW.  TERMINALS THAT TRIP THE THRESHOLD   *
+      *                   ARE WRITTEN TO THE OPS ALERT QUEUE FOR THE   *
+      *                   ATM OPERATIONS DESK PAGER FEED SO A BAD RATE *
+      *                   FEED OR STUCK EXCHANGE-OPERATION IS CAUGHT   *
+      *                   THE SAME NIGHT INSTEAD OF NEXT MORNING.      *
+      *                                                                *
+      * USED BY         : ATM OPERATIONS - OVERNIGHT MONITOR CYCLE     *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883411    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       PROGRAM-ID.    RFXA2310.
+       AUTHOR.        R MACALLISTER.
+       INSTALLATION.  ATM OPERATIONS.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATMFXE-EXTRACT   ASSIGN TO BATMFXE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE    ASSIGN TO SRTWK01.
+           SELECT TERMFAIL-REPORT   ASSIGN TO TERMFRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPS-ALERT-QUEUE   ASSIGN TO ALERTQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATMFXE-EXTRACT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY ATMCFXE.
+       SD  SORT-WORK-FILE.
+           COPY ATMCFXE REPLACING DCLBATMFXE BY SORT-WORK-REC.
+       FD  TERMFAIL-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TERMFAIL-LINE                PIC X(132).
+       FD  OPS-ALERT-QUEUE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ALERT-QUEUE-RECORD.
+           05 AQ-TERMINAL-ID            PIC X(08).
+           05 AQ-ALERT-TIMESTAMP        PIC X(26).
+           05 AQ-FAILURE-COUNT          PIC 9(05).
+           05 AQ-WINDOW-MINUTES         PIC 9(05).
+           05 AQ-FAILURE-CLASS          PIC X(20).
+           05 AQ-SEVERITY               PIC X(01).
+              88 AQ-SEVERITY-PAGE                    VALUE 'P'.
+           05 FILLER                    PIC X(65).
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05 SORT-STATUS-SW            PIC X(01)    VALUE 'N'.
+              88 SORT-EOF                            VALUE 'Y'.
+           05 FIRST-TERMINAL-SW         PIC X(01)    VALUE 'Y'.
+              88 FIRST-TERMINAL-IN-RUN                VALUE 'Y'.
+       77  WS-PREV-TERMINAL-ID          PIC X(08)    VALUE SPACES.
+       77  WS-EVENT-COUNT               PIC 9(07) COMP VALUE ZERO.
+       77  WS-FAILURE-COUNT             PIC 9(07) COMP VALUE ZERO.
+       77  WS-ALERT-COUNT               PIC 9(05) COMP VALUE ZERO.
+       77  WS-TERM-FAIL-COUNT           PIC 9(05) COMP VALUE ZERO.
+       77  WS-TERM-ALERTED-SW           PIC X(01)    VALUE 'N'.
+           88 WS-TERM-ALREADY-ALERTED                VALUE 'Y'.
+       77  WS-FAIL-TABLE-IDX            PIC 9(02) COMP VALUE ZERO.
+       77  WS-OLDEST-IDX                PIC 9(02) COMP VALUE ZERO.
+       77  WS-EVENT-MINUTES             PIC 9(05) COMP VALUE ZERO.
+       77  WS-WINDOW-ELAPSED            PIC S9(05) COMP VALUE ZERO.
+       77  WS-FAILURE-THRESHOLD         PIC 9(02) COMP VALUE 5.
+       77  WS-WINDOW-MINUTES-LIMIT      PIC 9(05) COMP VALUE 60.
+       77  WS-FAILURE-CLASS             PIC X(20)    VALUE SPACES.
+       77  WS-EVENT-HH                  PIC 9(02) COMP VALUE ZERO.
+       77  WS-EVENT-MM                  PIC 9(02) COMP VALUE ZERO.
+       01  WS-STATUS-CHECK.
+           05 WS-STATUS-CODE            PIC X(01).
+              88 STATUS-CODE-IS-A-FAILURE VALUES 'D' 'F' 'T'.
+       01  WS-FAILURE-WINDOW-TABLE.
+           05 WS-FAILURE-WINDOW OCCURS 5 TIMES
+                                 INDEXED BY WS-FW-IDX.
+              10 WS-FW-MINUTES          PIC 9(05) COMP.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-SORT-EXTRACT    THRU 2000-EXIT.
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN THE ALERT QUEUE AND REPORT              *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT TERMFAIL-REPORT.
+           OPEN OUTPUT OPS-ALERT-QUEUE.
+           MOVE 'TERMINAL-ID  STATUS  REQ  EVENT-DESC  CLASSIFICATION'
+               TO TERMFAIL-LINE.
+           WRITE TERMFAIL-LINE.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2000-SORT-EXTRACT - SORT BY TERMINAL-ID / EVENT-TIMESTAMP SO   *
+      * FAILURES FOR ONE TERMINAL CAN BE WATCHED IN TIME SEQUENCE      *
+      *----------------------------------------------------------------*
+       2000-SORT-EXTRACT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY TERMINAL-ID     OF SORT-WORK-REC
+                                EVENT-TIMESTAMP OF SORT-WORK-REC
+               USING BATMFXE-EXTRACT
+               OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT.
+           CLOSE TERMFAIL-REPORT.
+           CLOSE OPS-ALERT-QUEUE.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 3000-PRODUCE-REPORT - SORT OUTPUT PROCEDURE                    *
+      *----------------------------------------------------------------*
+       3000-PRODUCE-REPORT.
+           PERFORM 3100-RETURN-RECORD  THRU 3100-EXIT.
+           PERFORM 3200-PROCESS-RECORD THRU 3200-EXIT
+               UNTIL SORT-EOF.
+       3000-EXIT.
+           EXIT.
+       3100-RETURN-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END SET SORT-EOF TO TRUE.
+       3100-EXIT.
+           EXIT.
+       3200-PROCESS-RECORD.
+           ADD 1 TO WS-EVENT-COUNT.
+           MOVE STATUS-CODE OF SORT-WORK-REC TO WS-STATUS-CODE.
+           IF TERMINAL-ID OF SORT-WORK-REC NOT = WS-PREV-TERMINAL-ID
+               PERFORM 3300-NEW-TERMINAL THRU 3300-EXIT
+           END-IF.
+           IF STATUS-CODE-IS-A-FAILURE
+               PERFORM 3400-HANDLE-FAILURE THRU 3400-EXIT
+           END-IF.
+           PERFORM 3100-RETURN-RECORD THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+       3300-NEW-TERMINAL.
+           MOVE TERMINAL-ID OF SORT-WORK-REC TO WS-PREV-TERMINAL-ID.
+           MOVE ZERO      TO WS-TERM-FAIL-COUNT WS-FAIL-TABLE-IDX.
+           MOVE 'N'       TO WS-TERM-ALERTED-SW.
+       3300-EXIT.
+           EXIT.
+       3400-HANDLE-FAILURE.
+           ADD 1 TO WS-FAILURE-COUNT.
+           ADD 1 TO WS-TERM-FAIL-COUNT.
+           PERFORM 3500-CLASSIFY-FAILURE THRU 3500-EXIT.
+           PERFORM 3600-WRITE-DETAIL     THRU 3600-EXIT.
+           PERFORM 3700-STORE-WINDOW-ENTRY THRU 3700-EXIT.
+           IF WS-TERM-FAIL-COUNT > WS-FAILURE-THRESHOLD
+               PERFORM 3800-CHECK-ROLLING-WINDOW THRU 3800-EXIT
+           END-IF.
+       3400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 3500-CLASSIFY-FAILURE - CROSS-REFERENCE REQUEST-TYPE AND       *
+      * EVENT-DESC TO PRODUCE A HUMAN-READABLE FAILURE CLASSIFICATION  *
+      *----------------------------------------------------------------*
+       3500-CLASSIFY-FAILURE.
+           EVALUATE TRUE
+               WHEN EVENT-DESC OF SORT-WORK-REC (1:8) = 'RATEFEED'
+                   MOVE 'RATE FEED FAILURE' TO WS-FAILURE-CLASS
+               WHEN EVENT-DESC OF SORT-WORK-REC (1:7) = 'STUCKOP'
+                   MOVE 'STUCK EXCHANGE OP'  TO WS-FAILURE-CLASS
+               WHEN EVENT-DESC OF SORT-WORK-REC (1:7) = 'TIMEOUT'
+                   MOVE 'EXCHANGE TIMEOUT'   TO WS-FAILURE-CLASS
+               WHEN EVENT-DESC OF SORT-WORK-REC (1:7) = 'NETWORK'
+                   MOVE 'NETWORK/LINE ERROR' TO WS-FAILURE-CLASS
+               WHEN REQUEST-TYPE OF SORT-WORK-REC = 'W'
+                   MOVE 'WITHDRAWAL DECLINE'  TO WS-FAILURE-CLASS
+               WHEN REQUEST-TYPE OF SORT-WORK-REC = 'P'
+                   MOVE 'PURCHASE DECLINE'    TO WS-FAILURE-CLASS
+               WHEN OTHER
+                   MOVE 'UNCLASSIFIED FAIL'   TO WS-FAILURE-CLASS
+           END-EVALUATE.
+       3500-EXIT.
+           EXIT.
+       3600-WRITE-DETAIL.
+           MOVE SPACES TO TERMFAIL-LINE.
+           STRING TERMINAL-ID OF SORT-WORK-REC   DELIMITED BY SIZE
+                  '   '                          DELIMITED BY SIZE
+                  STATUS-CODE OF SORT-WORK-REC    DELIMITED BY SIZE
+                  '       '                       DELIMITED BY SIZE
+                  REQUEST-TYPE OF SORT-WORK-REC   DELIMITED BY SIZE
+                  '    '                          DELIMITED BY SIZE
+                  EVENT-DESC OF SORT-WORK-REC     DELIMITED BY SIZE
+                  '  '                            DELIMITED BY SIZE
+                  WS-FAILURE-CLASS                DELIMITED BY SIZE
+               INTO TERMFAIL-LINE.
+           WRITE TERMFAIL-LINE.
+       3600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 3700-STORE-WINDOW-ENTRY - KEEP THE LAST 5 FAILURE TIMES FOR    *
+      * THIS TERMINAL IN A CIRCULAR TABLE (MINUTES SINCE MIDNIGHT)     *
+      *----------------------------------------------------------------*
+       3700-STORE-WINDOW-ENTRY.
+           MOVE EVENT-TIMESTAMP OF SORT-WORK-REC (12:2) TO WS-EVENT-HH.
+           MOVE EVENT-TIMESTAMP OF SORT-WORK-REC (15:2) TO WS-EVENT-MM.
+           COMPUTE WS-EVENT-MINUTES =
+               (WS-EVENT-HH * 60) + WS-EVENT-MM.
+           IF WS-FAIL-TABLE-IDX >= 5
+               MOVE 1 TO WS-FAIL-TABLE-IDX
+           ELSE
+               ADD 1 TO WS-FAIL-TABLE-IDX
+           END-IF.
+           SET WS-FW-IDX TO WS-FAIL-TABLE-IDX.
+           MOVE WS-EVENT-MINUTES TO WS-FW-MINUTES (WS-FW-IDX).
+       3700-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 3800-CHECK-ROLLING-WINDOW - THE TABLE HOLDS THE LAST 5 FAILURE *
+      * TIMES; IF THE OLDEST OF THOSE 5 IS STILL WITHIN THE WINDOW     *
+      * LIMIT, THIS TERMINAL HAS TRIPPED THE THRESHOLD                 *
+      *----------------------------------------------------------------*
+       3800-CHECK-ROLLING-WINDOW.
+           IF WS-FAIL-TABLE-IDX >= 5
+               COMPUTE WS-OLDEST-IDX = WS-FAIL-TABLE-IDX - 4
+           ELSE
+               COMPUTE WS-OLDEST-IDX = WS-FAIL-TABLE-IDX + 1
+           END-IF.
+           SET WS-FW-IDX TO WS-OLDEST-IDX.
+           COMPUTE WS-WINDOW-ELAPSED =
+               WS-EVENT-MINUTES - WS-FW-MINUTES (WS-FW-IDX).
+           IF WS-WINDOW-ELAPSED <= WS-WINDOW-MINUTES-LIMIT
+               AND NOT WS-TERM-ALREADY-ALERTED
+                   PERFORM 3900-PAGE-OPS-DESK THRU 3900-EXIT
+           END-IF.
+       3800-EXIT.
+           EXIT.
+       3900-PAGE-OPS-DESK.
+           MOVE 'Y' TO WS-TERM-ALERTED-SW.
+           ADD 1 TO WS-ALERT-COUNT.
+           MOVE SPACES                       TO ALERT-QUEUE-RECORD.
+           MOVE TERMINAL-ID OF SORT-WORK-REC TO AQ-TERMINAL-ID.
+           MOVE EVENT-TIMESTAMP OF SORT-WORK-REC
+                                              TO AQ-ALERT-TIMESTAMP.
+           MOVE WS-TERM-FAIL-COUNT           TO AQ-FAILURE-COUNT.
+           MOVE WS-WINDOW-MINUTES-LIMIT       TO AQ-WINDOW-MINUTES.
+           MOVE WS-FAILURE-CLASS             TO AQ-FAILURE-CLASS.
+           SET AQ-SEVERITY-PAGE              TO TRUE.
+           WRITE ALERT-QUEUE-RECORD.
+       3900-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CONTINUE.
+       9000-EXIT.
+           EXIT.
