@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              PRPW2225 PROGRAM CODE DESCRIPTION                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : WPS WIRE PAYMENTS EXTRACT - PRE-TRANSMISSION *
+      *                   CROSS-FOOT VALIDATION.  RUNS AFTER RPW2220   *
+      *                   AND BEFORE THE WPS FILE LEAVES THE BUILDING. *
+      *                   INDEPENDENTLY COUNTS THE WPS-DETAIL-REC      *
+      *                   ROWS ACTUALLY PRESENT AND SUMS WPS-PAYMT-AMT *
+      *                   OVER THEM, THEN CONFIRMS BOTH FIGURES AGREE  *
+      *                   WITH WPS-TOTAL-DETAIL-RECORD AND             *
+      *                   WPS-TOTAL-PAYMT-AMT IN THE WPS-TRAILER-      *
+      *                   RECORD.  A MISMATCH FAILS THE JOB WITH A     *
+      *                   NON-ZERO RETURN CODE SO THE FILE IS HELD     *
+      *                   INSTEAD OF BEING TRANSMITTED.                *
+      *                                                                *
+      * USED BY         : WPS WIRE PAYMENTS - NIGHTLY EXTRACT CYCLE    *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883414    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       PROGRAM-ID.    PRPW2225.
+       AUTHOR.        R MACALLISTER.
+       INSTALLATION.  WPS WIRE PAYMENTS.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WPS-FINAL-FILE    ASSIGN TO WPSFINAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT VALIDATION-RPT    ASSIGN TO WPSVRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WPS-FINAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY CRPWBILL.
+       FD  VALIDATION-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  VALIDATION-LINE              PIC X(109).
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05 FINAL-EOF-SW              PIC X(01)    VALUE 'N'.
+              88 FINAL-EOF                           VALUE 'Y'.
+           05 TRAILER-FOUND-SW          PIC X(01)    VALUE 'N'.
+              88 TRAILER-WAS-FOUND                   VALUE 'Y'.
+           05 CROSS-FOOT-OK-SW          PIC X(01)    VALUE 'Y'.
+              88 CROSS-FOOT-PASSED                   VALUE 'Y'.
+       77  WS-DETAIL-COUNT               PIC 9(09) COMP VALUE ZERO.
+       77  WS-PAYMT-AMT-TOTAL            PIC 9(13)V99   VALUE ZERO.
+       77  WS-TRAILER-DETAIL-COUNT       PIC 9(09)      VALUE ZERO.
+       77  WS-TRAILER-PAYMT-AMT-TOTAL    PIC 9(13)V99   VALUE ZERO.
+       01  RPT-COUNT-LINE.
+           05 FILLER PIC X(24) VALUE 'DETAIL RECORDS COUNTED:'.
+           05 RC-COUNTED       PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(10) VALUE '  TRAILER:'.
+           05 RC-TRAILER       PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(51) VALUE SPACES.
+       01  RPT-AMOUNT-LINE.
+           05 FILLER PIC X(24) VALUE 'DETAIL AMOUNT SUMMED  :'.
+           05 RA-COUNTED       PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(10) VALUE '  TRAILER:'.
+           05 RA-TRAILER       PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(35) VALUE SPACES.
+       01  RPT-RESULT-LINE.
+           05 FILLER PIC X(30) VALUE 'WPS CROSS-FOOT VALIDATION -- '.
+           05 RR-RESULT        PIC X(20).
+           05 FILLER PIC X(50) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-VALIDATE-EXTRACT THRU 2000-EXIT.
+           PERFORM 3000-WRITE-RESULT    THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+           IF CROSS-FOOT-PASSED
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  WPS-FINAL-FILE.
+           OPEN OUTPUT VALIDATION-RPT.
+       1000-EXIT.
+           EXIT.
+       2000-VALIDATE-EXTRACT.
+           PERFORM 2100-READ-FINAL    THRU 2100-EXIT.
+           PERFORM 2200-TALLY-RECORD  THRU 2200-EXIT
+               UNTIL FINAL-EOF.
+           PERFORM 2300-CHECK-TOTALS  THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-READ-FINAL.
+           READ WPS-FINAL-FILE
+               AT END SET FINAL-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+       2200-TALLY-RECORD.
+           IF WPS-DETAIL-REC
+               ADD 1 TO WS-DETAIL-COUNT
+               ADD WPS-PAYMT-AMT TO WS-PAYMT-AMT-TOTAL
+           END-IF.
+           IF WPS-TRAILER-REC
+               MOVE 'Y'                   TO TRAILER-FOUND-SW
+               MOVE WPS-TOTAL-DETAIL-RECORD
+                                           TO WS-TRAILER-DETAIL-COUNT
+               MOVE WPS-TOTAL-PAYMT-AMT
+                                           TO WS-TRAILER-PAYMT-AMT-TOTAL
+           END-IF.
+           PERFORM 2100-READ-FINAL THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2300-CHECK-TOTALS - THE FILE MUST CONTAIN A TRAILER, THE       *
+      * DETAIL COUNT MUST AGREE, AND THE AMOUNT MUST CROSS-FOOT        *
+      *----------------------------------------------------------------*
+       2300-CHECK-TOTALS.
+           IF NOT TRAILER-WAS-FOUND
+               MOVE 'N' TO CROSS-FOOT-OK-SW
+           END-IF.
+           IF TRAILER-WAS-FOUND
+               IF WS-DETAIL-COUNT NOT = WS-TRAILER-DETAIL-COUNT
+                   MOVE 'N' TO CROSS-FOOT-OK-SW
+               END-IF
+               IF WS-PAYMT-AMT-TOTAL NOT = WS-TRAILER-PAYMT-AMT-TOTAL
+                   MOVE 'N' TO CROSS-FOOT-OK-SW
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+       3000-WRITE-RESULT.
+           MOVE WS-DETAIL-COUNT            TO RC-COUNTED.
+           MOVE WS-TRAILER-DETAIL-COUNT    TO RC-TRAILER.
+           WRITE VALIDATION-LINE FROM RPT-COUNT-LINE.
+           MOVE WS-PAYMT-AMT-TOTAL         TO RA-COUNTED.
+           MOVE WS-TRAILER-PAYMT-AMT-TOTAL TO RA-TRAILER.
+           WRITE VALIDATION-LINE FROM RPT-AMOUNT-LINE.
+           IF CROSS-FOOT-PASSED
+               MOVE 'PASSED'  TO RR-RESULT
+           ELSE
+               MOVE 'FAILED - FILE HELD' TO RR-RESULT
+           END-IF.
+           WRITE VALIDATION-LINE FROM RPT-RESULT-LINE.
+       3000-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE WPS-FINAL-FILE.
+           CLOSE VALIDATION-RPT.
+       9000-EXIT.
+           EXIT.
