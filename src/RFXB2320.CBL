@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              RFXB2320 PROGRAM CODE DESCRIPTION                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : ATM FX BIN / TERMINAL-ID MARGIN ROLLUP.      *
+      *                   READS THE BATMFXE EXTRACT (DCLBATMFXE        *
+      *                   LAYOUT) FOR A SELECTABLE DATE RANGE (READ    *
+      *                   FROM THE PARMIN CONTROL CARD) AND ROLLS UP   *
+      *                   AMT-ATM-CURRENCY, FEE-ATM-CURRENCY AND       *
+      *                   AMT-REVENUE BY BIN AND BY TERMINAL-ID,       *
+      *                   BROKEN OUT BY CURRENCY-NUM, NETTING OFF      *
+      *                   FEE-CARD-CURRENCY TO SHOW TRUE MARGIN.       *
+      *                                                                *
+      * USED BY         : ATM MANAGEMENT REPORTING - MONTHLY CYCLE     *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883415    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       PROGRAM-ID.    RFXB2320.
+       AUTHOR.        R MACALLISTER.
+       INSTALLATION.  ATM MANAGEMENT REPORTING.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE          ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BATMFXE-EXTRACT    ASSIGN TO BATMFXE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE     ASSIGN TO SRTWK01.
+           SELECT BIN-TERM-REPORT    ASSIGN TO BINTRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-RECORD.
+           05 PARM-START-DATE          PIC X(10).
+           05 PARM-END-DATE            PIC X(10).
+       FD  BATMFXE-EXTRACT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY ATMCFXE.
+       SD  SORT-WORK-FILE.
+           COPY ATMCFXE REPLACING DCLBATMFXE BY SORT-WORK-REC.
+       FD  BIN-TERM-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  BIN-TERM-LINE                PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05 SORT-STATUS-SW            PIC X(01)    VALUE 'N'.
+              88 SORT-EOF                            VALUE 'Y'.
+           05 EXTRACT-EOF-SW            PIC X(01)    VALUE 'N'.
+              88 EXTRACT-EOF                         VALUE 'Y'.
+       77  WS-START-DATE                PIC X(10)    VALUE SPACES.
+       77  WS-END-DATE                  PIC X(10)    VALUE SPACES.
+       77  WS-EVENT-DATE                PIC X(10)    VALUE SPACES.
+       77  WS-PREV-BIN                  PIC X(11)    VALUE SPACES.
+       77  WS-PREV-TERMINAL-ID          PIC X(08)    VALUE SPACES.
+       77  WS-PREV-CURRENCY-NUM         PIC X(03)    VALUE SPACES.
+       01  WS-CURR-TOTALS.
+           05 WS-CURR-AMT-ATM           PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-CURR-FEE-ATM           PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-CURR-FEE-CARD          PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-CURR-REVENUE           PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-CURR-NET-MARGIN        PIC S9(10)V99 COMP-3 VALUE 0.
+       01  WS-CURRNUM-TOTALS.
+           05 WS-CURRNUM-AMT-ATM        PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-CURRNUM-FEE-ATM        PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-CURRNUM-FEE-CARD       PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-CURRNUM-REVENUE        PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-CURRNUM-NET-MARGIN     PIC S9(10)V99 COMP-3 VALUE 0.
+       01  WS-TERM-TOTALS.
+           05 WS-TERM-AMT-ATM           PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-TERM-FEE-ATM           PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-TERM-FEE-CARD          PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-TERM-REVENUE           PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-TERM-NET-MARGIN        PIC S9(10)V99 COMP-3 VALUE 0.
+       01  WS-BIN-TOTALS.
+           05 WS-BIN-AMT-ATM            PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-BIN-FEE-ATM            PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-BIN-FEE-CARD           PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-BIN-REVENUE            PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-BIN-NET-MARGIN         PIC S9(10)V99 COMP-3 VALUE 0.
+       01  HDG1-LINE.
+           05 FILLER PIC X(60)
+               VALUE 'ATM FX BIN/TERMINAL VOLUME AND MARGIN ROLLUP'.
+           05 FILLER PIC X(72) VALUE SPACES.
+       01  HDG2-LINE.
+           05 FILLER PIC X(14) VALUE 'BIN'.
+           05 FILLER PIC X(10) VALUE 'TERMINAL'.
+           05 FILLER PIC X(6)  VALUE 'CURR'.
+           05 FILLER PIC X(16) VALUE 'AMT-ATM-CURR'.
+           05 FILLER PIC X(14) VALUE 'FEE-ATM-CURR'.
+           05 FILLER PIC X(14) VALUE 'FEE-CARD-CURR'.
+           05 FILLER PIC X(14) VALUE 'AMT-REVENUE'.
+           05 FILLER PIC X(14) VALUE 'NET-MARGIN'.
+       01  CURR-DETAIL-LINE.
+           05 CD-BIN                    PIC X(11).
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 CD-TERMINAL-ID            PIC X(08).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 CD-CURRENCY-NUM           PIC X(03).
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 CD-AMT-ATM                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 CD-FEE-ATM                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 CD-FEE-CARD               PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 CD-REVENUE                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 CD-NET-MARGIN             PIC -(9)9.99.
+       01  CURR-TOTAL-LINE.
+           05 FILLER                    PIC X(11) VALUE SPACES.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(08) VALUE 'CURR TOT'.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 CT-CURRENCY-NUM           PIC X(03).
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 CT-AMT-ATM                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 CT-FEE-ATM                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 CT-FEE-CARD               PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 CT-REVENUE                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 CT-NET-MARGIN             PIC -(9)9.99.
+       01  TERM-TOTAL-LINE.
+           05 FILLER                    PIC X(11) VALUE SPACES.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 TT-TERMINAL-ID            PIC X(08).
+           05 FILLER                    PIC X(2)  VALUE '  '.
+           05 FILLER                    PIC X(11) VALUE 'TERM TOTAL'.
+           05 TT-AMT-ATM                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 TT-FEE-ATM                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 TT-FEE-CARD               PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 TT-REVENUE                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 TT-NET-MARGIN             PIC -(9)9.99.
+       01  BIN-TOTAL-LINE.
+           05 BT-BIN                    PIC X(11).
+           05 FILLER                    PIC X(14) VALUE '  BIN TOTAL'.
+           05 FILLER                    PIC X(11) VALUE SPACES.
+           05 BT-AMT-ATM                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 BT-FEE-ATM                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 BT-FEE-CARD               PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 BT-REVENUE                PIC -(9)9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 BT-NET-MARGIN             PIC -(9)9.99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-SORT-EXTRACT    THRU 2000-EXIT.
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - READ THE DATE RANGE PARAMETER CARD           *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END MOVE LOW-VALUES TO PARM-START-DATE
+                      MOVE HIGH-VALUES TO PARM-END-DATE
+           END-READ.
+           MOVE PARM-START-DATE TO WS-START-DATE.
+           MOVE PARM-END-DATE   TO WS-END-DATE.
+           CLOSE PARM-FILE.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2000-SORT-EXTRACT - INPUT PROCEDURE FILTERS BY DATE RANGE,     *
+      * SORT ORDERS BY BIN / TERMINAL-ID / CURRENCY-NUM                *
+      *----------------------------------------------------------------*
+       2000-SORT-EXTRACT.
+           OPEN OUTPUT BIN-TERM-REPORT.
+           WRITE BIN-TERM-LINE FROM HDG1-LINE.
+           WRITE BIN-TERM-LINE FROM HDG2-LINE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY BIN           OF SORT-WORK-REC
+                                TERMINAL-ID   OF SORT-WORK-REC
+                                CURRENCY-NUM  OF SORT-WORK-REC
+               INPUT PROCEDURE  2500-FILTER-BY-DATE THRU 2500-EXIT
+               OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT.
+           CLOSE BIN-TERM-REPORT.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2500-FILTER-BY-DATE - SORT INPUT PROCEDURE                     *
+      *----------------------------------------------------------------*
+       2500-FILTER-BY-DATE.
+           OPEN INPUT BATMFXE-EXTRACT.
+           PERFORM 2600-READ-EXTRACT   THRU 2600-EXIT.
+           PERFORM 2700-RELEASE-RECORD THRU 2700-EXIT
+               UNTIL EXTRACT-EOF.
+           CLOSE BATMFXE-EXTRACT.
+       2500-EXIT.
+           EXIT.
+       2600-READ-EXTRACT.
+           READ BATMFXE-EXTRACT
+               AT END SET EXTRACT-EOF TO TRUE
+           END-READ.
+       2600-EXIT.
+           EXIT.
+       2700-RELEASE-RECORD.
+           MOVE EVENT-TIMESTAMP OF DCLBATMFXE (1:10)
+                                        TO WS-EVENT-DATE.
+           IF WS-EVENT-DATE >= WS-START-DATE
+               AND WS-EVENT-DATE <= WS-END-DATE
+               RELEASE SORT-WORK-REC FROM DCLBATMFXE
+           END-IF.
+           PERFORM 2600-READ-EXTRACT THRU 2600-EXIT.
+       2700-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 3000-PRODUCE-REPORT - SORT OUTPUT PROCEDURE, THREE-LEVEL       *
+      * CONTROL BREAK ON BIN / TERMINAL-ID / CURRENCY-NUM              *
+      *----------------------------------------------------------------*
+       3000-PRODUCE-REPORT.
+           PERFORM 3100-RETURN-RECORD  THRU 3100-EXIT.
+           PERFORM 3200-PROCESS-RECORD THRU 3200-EXIT
+               UNTIL SORT-EOF.
+           PERFORM 3300-FINAL-BREAKS   THRU 3300-EXIT.
+       3000-EXIT.
+           EXIT.
+       3100-RETURN-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END SET SORT-EOF TO TRUE.
+       3100-EXIT.
+           EXIT.
+       3200-PROCESS-RECORD.
+           IF BIN OF SORT-WORK-REC NOT = WS-PREV-BIN
+               PERFORM 3400-BIN-BREAK  THRU 3400-EXIT
+           ELSE
+               IF TERMINAL-ID OF SORT-WORK-REC
+                       NOT = WS-PREV-TERMINAL-ID
+                   PERFORM 3500-TERM-BREAK THRU 3500-EXIT
+               ELSE
+                   IF CURRENCY-NUM OF SORT-WORK-REC
+                           NOT = WS-PREV-CURRENCY-NUM
+                       PERFORM 3600-CURR-BREAK THRU 3600-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 3700-ACCUMULATE      THRU 3700-EXIT.
+           PERFORM 3800-WRITE-DETAIL-LINE THRU 3800-EXIT.
+           PERFORM 3100-RETURN-RECORD   THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+       3300-FINAL-BREAKS.
+           IF WS-PREV-BIN NOT = SPACES
+               PERFORM 3900-WRITE-CURR-TOTAL THRU 3900-EXIT
+               PERFORM 4000-WRITE-TERM-TOTAL THRU 4000-EXIT
+               PERFORM 4100-WRITE-BIN-TOTAL  THRU 4100-EXIT
+           END-IF.
+       3300-EXIT.
+           EXIT.
+       3400-BIN-BREAK.
+           IF WS-PREV-BIN NOT = SPACES
+               PERFORM 3900-WRITE-CURR-TOTAL THRU 3900-EXIT
+               PERFORM 4000-WRITE-TERM-TOTAL THRU 4000-EXIT
+               PERFORM 4100-WRITE-BIN-TOTAL  THRU 4100-EXIT
+           END-IF.
+           MOVE BIN OF SORT-WORK-REC          TO WS-PREV-BIN.
+           MOVE TERMINAL-ID OF SORT-WORK-REC  TO WS-PREV-TERMINAL-ID.
+           MOVE CURRENCY-NUM OF SORT-WORK-REC TO WS-PREV-CURRENCY-NUM.
+           MOVE ZERO TO WS-BIN-AMT-ATM WS-BIN-FEE-ATM WS-BIN-FEE-CARD
+                        WS-BIN-REVENUE WS-BIN-NET-MARGIN
+                        WS-TERM-AMT-ATM WS-TERM-FEE-ATM
+                        WS-TERM-FEE-CARD WS-TERM-REVENUE
+                        WS-TERM-NET-MARGIN
+                        WS-CURRNUM-AMT-ATM WS-CURRNUM-FEE-ATM
+                        WS-CURRNUM-FEE-CARD WS-CURRNUM-REVENUE
+                        WS-CURRNUM-NET-MARGIN.
+       3400-EXIT.
+           EXIT.
+       3500-TERM-BREAK.
+           PERFORM 3900-WRITE-CURR-TOTAL THRU 3900-EXIT.
+           PERFORM 4000-WRITE-TERM-TOTAL THRU 4000-EXIT.
+           MOVE TERMINAL-ID OF SORT-WORK-REC  TO WS-PREV-TERMINAL-ID.
+           MOVE CURRENCY-NUM OF SORT-WORK-REC TO WS-PREV-CURRENCY-NUM.
+           MOVE ZERO TO WS-TERM-AMT-ATM WS-TERM-FEE-ATM
+                        WS-TERM-FEE-CARD WS-TERM-REVENUE
+                        WS-TERM-NET-MARGIN
+                        WS-CURRNUM-AMT-ATM WS-CURRNUM-FEE-ATM
+                        WS-CURRNUM-FEE-CARD WS-CURRNUM-REVENUE
+                        WS-CURRNUM-NET-MARGIN.
+       3500-EXIT.
+           EXIT.
+       3600-CURR-BREAK.
+           PERFORM 3900-WRITE-CURR-TOTAL THRU 3900-EXIT.
+           MOVE CURRENCY-NUM OF SORT-WORK-REC TO WS-PREV-CURRENCY-NUM.
+           MOVE ZERO TO WS-CURRNUM-AMT-ATM WS-CURRNUM-FEE-ATM
+                        WS-CURRNUM-FEE-CARD WS-CURRNUM-REVENUE
+                        WS-CURRNUM-NET-MARGIN.
+       3600-EXIT.
+           EXIT.
+       3700-ACCUMULATE.
+           COMPUTE WS-CURR-NET-MARGIN =
+               AMT-REVENUE OF SORT-WORK-REC
+                   - FEE-CARD-CURRENCY OF SORT-WORK-REC.
+           MOVE AMT-ATM-CURRENCY OF SORT-WORK-REC  TO WS-CURR-AMT-ATM.
+           MOVE FEE-ATM-CURRENCY OF SORT-WORK-REC  TO WS-CURR-FEE-ATM.
+           MOVE FEE-CARD-CURRENCY OF SORT-WORK-REC TO WS-CURR-FEE-CARD.
+           MOVE AMT-REVENUE OF SORT-WORK-REC       TO WS-CURR-REVENUE.
+           ADD WS-CURR-AMT-ATM     TO WS-CURRNUM-AMT-ATM
+                                       WS-TERM-AMT-ATM WS-BIN-AMT-ATM.
+           ADD WS-CURR-FEE-ATM     TO WS-CURRNUM-FEE-ATM
+                                       WS-TERM-FEE-ATM WS-BIN-FEE-ATM.
+           ADD WS-CURR-FEE-CARD    TO WS-CURRNUM-FEE-CARD
+                                       WS-TERM-FEE-CARD WS-BIN-FEE-CARD.
+           ADD WS-CURR-REVENUE     TO WS-CURRNUM-REVENUE
+                                       WS-TERM-REVENUE WS-BIN-REVENUE.
+           ADD WS-CURR-NET-MARGIN  TO WS-CURRNUM-NET-MARGIN
+                                       WS-TERM-NET-MARGIN
+                                       WS-BIN-NET-MARGIN.
+       3700-EXIT.
+           EXIT.
+       3800-WRITE-DETAIL-LINE.
+           MOVE BIN OF SORT-WORK-REC          TO CD-BIN.
+           MOVE TERMINAL-ID OF SORT-WORK-REC  TO CD-TERMINAL-ID.
+           MOVE CURRENCY-NUM OF SORT-WORK-REC TO CD-CURRENCY-NUM.
+           MOVE WS-CURR-AMT-ATM                TO CD-AMT-ATM.
+           MOVE WS-CURR-FEE-ATM                TO CD-FEE-ATM.
+           MOVE WS-CURR-FEE-CARD               TO CD-FEE-CARD.
+           MOVE WS-CURR-REVENUE                TO CD-REVENUE.
+           MOVE WS-CURR-NET-MARGIN             TO CD-NET-MARGIN.
+           WRITE BIN-TERM-LINE FROM CURR-DETAIL-LINE.
+       3800-EXIT.
+           EXIT.
+       3900-WRITE-CURR-TOTAL.
+           MOVE WS-PREV-CURRENCY-NUM  TO CT-CURRENCY-NUM.
+           MOVE WS-CURRNUM-AMT-ATM    TO CT-AMT-ATM.
+           MOVE WS-CURRNUM-FEE-ATM    TO CT-FEE-ATM.
+           MOVE WS-CURRNUM-FEE-CARD   TO CT-FEE-CARD.
+           MOVE WS-CURRNUM-REVENUE    TO CT-REVENUE.
+           MOVE WS-CURRNUM-NET-MARGIN TO CT-NET-MARGIN.
+           WRITE BIN-TERM-LINE FROM CURR-TOTAL-LINE.
+       3900-EXIT.
+           EXIT.
+       4000-WRITE-TERM-TOTAL.
+           MOVE WS-PREV-TERMINAL-ID TO TT-TERMINAL-ID.
+           MOVE WS-TERM-AMT-ATM     TO TT-AMT-ATM.
+           MOVE WS-TERM-FEE-ATM     TO TT-FEE-ATM.
+           MOVE WS-TERM-FEE-CARD    TO TT-FEE-CARD.
+           MOVE WS-TERM-REVENUE     TO TT-REVENUE.
+           MOVE WS-TERM-NET-MARGIN  TO TT-NET-MARGIN.
+           WRITE BIN-TERM-LINE FROM TERM-TOTAL-LINE.
+       4000-EXIT.
+           EXIT.
+       4100-WRITE-BIN-TOTAL.
+           MOVE WS-PREV-BIN      TO BT-BIN.
+           MOVE WS-BIN-AMT-ATM   TO BT-AMT-ATM.
+           MOVE WS-BIN-FEE-ATM   TO BT-FEE-ATM.
+           MOVE WS-BIN-FEE-CARD  TO BT-FEE-CARD.
+           MOVE WS-BIN-REVENUE   TO BT-REVENUE.
+           MOVE WS-BIN-NET-MARGIN TO BT-NET-MARGIN.
+           WRITE BIN-TERM-LINE FROM BIN-TOTAL-LINE.
+       4100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CONTINUE.
+       9000-EXIT.
+           EXIT.
