@@ -0,0 +1,493 @@
+       IDENTIFICATION DIVISION.
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              PRPW2200 PROGRAM CODE DESCRIPTION                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : WPS WIRE PAYMENTS EXTRACT - BUILD STEP.      *
+      *                   READS THE WIRE ORIGINATION SOURCE FILE       *
+      *                   (WPSSRC LAYOUT) AND BUILDS THE FIRST-STAGE   *
+      *                   WPS EXTRACT (CRPWBILL LAYOUT), WRITING THE   *
+      *                   HEADER RECORD FOLLOWED BY ONE DETAIL RECORD  *
+      *                   PER PAYMENT.  THE FX SPREAD IS DERIVED HERE  *
+      *                   FROM THE FXRATE TABLE FOR ANY PAYMENT WHOSE  *
+      *                   WPS-FXIND SHOWS A CURRENCY CONVERSION.       *
+      *                   BEFORE WPS-FXSPREAD IS SET ON THE DETAIL     *
+      *                   RECORD, THE DERIVED SPREAD IS CHECKED        *
+      *                   AGAINST THE FXTOL TOLERANCE BAND FOR THE     *
+      *                   PAYMENT CURRENCY/DESTINATION PAIR; AN        *
+      *                   OUT-OF-BAND SPREAD IS KICKED TO THE FX       *
+      *                   SUSPENSE QUEUE INSTEAD OF FLOWING THROUGH.   *
+      *                   OUTPUT FEEDS PRPW2210 FOR EDIT/ENRICHMENT.   *
+      *                                                                *
+      * USED BY         : WPS WIRE PAYMENTS - NIGHTLY EXTRACT CYCLE    *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883413    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *  A883417    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - ADDED THE FXTOL TOLERANCE BAND CHECK AHEAD OF SETTING        *
+      *   WPS-FXSPREAD, ROUTING OUTLIERS TO THE FX SUSPENSE QUEUE.     *
+      *                                                                *
+      *  A883419    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - ADDED RESTART/CHECKPOINT SUPPORT SO AN ABEND MID-RUN CAN BE  *
+      *   RESUMED FROM THE LAST WPSCKPT RECORD INSTEAD OF REPROCESSING *
+      *   THE SOURCE FILE FROM THE BEGINNING.                          *
+      *                                                                *
+      *  A883421    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - LOOKS UP THE CORRCHN CORRESPONDENT BANK CHAIN TABLE FOR      *
+      *   EVERY DETAIL RECORD.  A MATCH SETS WPS-CORR-IND AND WRITES   *
+      *   A FOLLOW-ON WPS-CORR-REC CARRYING THE CHAIN.                 *
+      *                                                                *
+      *================================================================*
+       PROGRAM-ID.    PRPW2200.
+       AUTHOR.        R MACALLISTER.
+       INSTALLATION.  WPS WIRE PAYMENTS.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WPS-SOURCE-FILE   ASSIGN TO WPSSRC
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FXRATE-FILE       ASSIGN TO FXRATE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FXR-CURRENCY.
+           SELECT WPS-STAGE1-FILE   ASSIGN TO WPSSTG1
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FXTOL-FILE        ASSIGN TO FXTOL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FXT-KEY.
+           SELECT FX-SUSPENSE-QUEUE ASSIGN TO FXSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESTART-PARM-FILE ASSIGN TO WPSRST
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE   ASSIGN TO WPSCKPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CORRCHN-FILE      ASSIGN TO CORRCHN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CORR-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WPS-SOURCE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY WPSSRC.
+       FD  FXRATE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FXRATE.
+       FD  WPS-STAGE1-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY CRPWBILL.
+       FD  FXTOL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FXTOL.
+       FD  FX-SUSPENSE-QUEUE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  FX-SUSPENSE-RECORD.
+           05 FXS-CUSTID                 PIC X(05).
+           05 FXS-PAYMT-CURR             PIC X(03).
+           05 FXS-DEST                   PIC X(35).
+           05 FXS-PAYMT-AMT              PIC 9(13)V99.
+           05 FXS-CANDIDATE-SPREAD       PIC S9(13)V99.
+           05 FXS-MIN-SPREAD             PIC S9(13)V99.
+           05 FXS-MAX-SPREAD             PIC S9(13)V99.
+           05 FXS-TRANS-DATE             PIC X(10).
+           05 FXS-TRANS-TIME             PIC X(08).
+           05 FILLER                     PIC X(28).
+       FD  RESTART-PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-PARM-RECORD.
+           05 RESTART-IND                PIC X(01).
+           05 FILLER                     PIC X(79).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY WPSCKPT.
+       FD  CORRCHN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CORRCHN.
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05 SOURCE-EOF-SW             PIC X(01)    VALUE 'N'.
+              88 SOURCE-EOF                          VALUE 'Y'.
+           05 FXRATE-FOUND-SW           PIC X(01)    VALUE 'N'.
+              88 FXRATE-WAS-FOUND                    VALUE 'Y'.
+           05 FXTOL-FOUND-SW            PIC X(01)    VALUE 'N'.
+              88 FXTOL-WAS-FOUND                     VALUE 'Y'.
+           05 SPREAD-IN-BAND-SW         PIC X(01)    VALUE 'Y'.
+              88 SPREAD-IS-IN-BAND                   VALUE 'Y'.
+           05 RESTART-REQ-SW            PIC X(01)    VALUE 'N'.
+              88 RESTART-IS-REQUESTED                VALUE 'Y'.
+           05 CKPT-EOF-SW               PIC X(01)    VALUE 'N'.
+              88 CKPT-EOF                            VALUE 'Y'.
+           05 CKPT-FOUND-SW             PIC X(01)    VALUE 'N'.
+              88 CKPT-WAS-FOUND                      VALUE 'Y'.
+           05 SKIP-DONE-SW              PIC X(01)    VALUE 'N'.
+              88 SKIP-IS-DONE                        VALUE 'Y'.
+           05 CORR-FOUND-SW             PIC X(01)    VALUE 'N'.
+              88 CORR-CHAIN-FOUND                    VALUE 'Y'.
+       77  WS-DETAIL-COUNT               PIC 9(09) COMP VALUE ZERO.
+       77  WS-SUSPENSE-COUNT             PIC 9(09) COMP VALUE ZERO.
+       77  WS-VOLUME-SEQ                 PIC 9(03) COMP VALUE ZERO.
+       77  WS-CANDIDATE-SPREAD           PIC S9(13)V99  VALUE ZERO.
+      *    A CHECKPOINT IS WRITTEN AFTER EVERY SOURCE RECORD SO THAT
+      *    1200-SKIP-TO-CHECKPOINT ALWAYS REPOSITIONS PAST EXACTLY
+      *    THE RECORDS ALREADY APPENDED TO THE OUTPUT FILES -- NEVER
+      *    FEWER (WHICH WOULD DROP OUTPUT) NOR MORE (WHICH WOULD
+      *    DUPLICATE IT) ON A RESTART.
+       77  WS-CKPT-INTERVAL              PIC 9(05) COMP VALUE 1.
+       77  WS-CKPT-SINCE-LAST            PIC 9(05) COMP VALUE ZERO.
+       01  WS-LAST-CHECKPOINT-KEY.
+           05 WS-LAST-CUSTID             PIC X(05)      VALUE SPACES.
+           05 WS-LAST-TRANS-DATE         PIC X(10)      VALUE SPACES.
+           05 WS-LAST-TRANS-TIME         PIC X(08)      VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05 WS-CURR-CC                 PIC 9(02).
+           05 WS-CURR-YY                 PIC 9(02).
+           05 WS-CURR-MM                 PIC 9(02).
+           05 WS-CURR-DD                 PIC 9(02).
+       01  WS-HEADER-DATE-OUT.
+           05 FILLER                     PIC X(02) VALUE '20'.
+           05 WS-HDR-YY                  PIC 9(02).
+           05 FILLER                     PIC X(01) VALUE '-'.
+           05 WS-HDR-MM                  PIC 9(02).
+           05 FILLER                     PIC X(01) VALUE '-'.
+           05 WS-HDR-DD                  PIC 9(02).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+           PERFORM 2000-BUILD-EXTRACT  THRU 2000-EXIT.
+           PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN FILES AND WRITE THE HEADER RECORD.      *
+      * ON A RESTART RUN THE HEADER WAS ALREADY WRITTEN BY THE RUN     *
+      * THAT ABENDED, SO THE OUTPUT FILES ARE EXTENDED RATHER THAN     *
+      * RE-CREATED AND THE SOURCE FILE IS SKIPPED FORWARD TO THE LAST  *
+      * CHECKPOINT.                                                    *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1100-CHECK-RESTART  THRU 1100-EXIT.
+           OPEN INPUT  WPS-SOURCE-FILE.
+           OPEN INPUT  FXRATE-FILE.
+           OPEN INPUT  FXTOL-FILE.
+           OPEN INPUT  CORRCHN-FILE.
+           IF RESTART-IS-REQUESTED
+               OPEN EXTEND WPS-STAGE1-FILE
+               OPEN EXTEND FX-SUSPENSE-QUEUE
+               OPEN EXTEND CHECKPOINT-FILE
+               PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+           ELSE
+               OPEN OUTPUT WPS-STAGE1-FILE
+               OPEN OUTPUT FX-SUSPENSE-QUEUE
+               OPEN OUTPUT CHECKPOINT-FILE
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               MOVE WS-CURR-YY TO WS-HDR-YY
+               MOVE WS-CURR-MM TO WS-HDR-MM
+               MOVE WS-CURR-DD TO WS-HDR-DD
+               MOVE SPACES         TO WPS-RECORD
+               SET WPS-HEADER-REC  TO TRUE
+               MOVE WS-HEADER-DATE-OUT TO WPS-HEADER-DATE
+               WRITE WPS-RECORD
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1100-CHECK-RESTART - THE RESTART-PARM CONTROL CARD CARRIES A   *
+      * SINGLE 'Y'/'N' INDICATOR FOR WHETHER THIS IS A RESTART RUN     *
+      *----------------------------------------------------------------*
+       1100-CHECK-RESTART.
+           OPEN INPUT RESTART-PARM-FILE.
+           READ RESTART-PARM-FILE
+               AT END MOVE 'N' TO RESTART-IND
+           END-READ.
+           CLOSE RESTART-PARM-FILE.
+           MOVE RESTART-IND TO RESTART-REQ-SW.
+           IF RESTART-IS-REQUESTED
+               PERFORM 1150-LOAD-CHECKPOINT THRU 1150-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1150-LOAD-CHECKPOINT - READ THE CHECKPOINT FILE THROUGH TO THE *
+      * LAST RECORD ON IT, WHICH CARRIES THE POINT TO RESTART FROM     *
+      *----------------------------------------------------------------*
+       1150-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 1160-READ-CHECKPOINT THRU 1160-EXIT
+               UNTIL CKPT-EOF.
+           CLOSE CHECKPOINT-FILE.
+           IF CKPT-WAS-FOUND
+               MOVE CKPT-CUSTID         TO WS-LAST-CUSTID
+               MOVE CKPT-TRANS-DATE     TO WS-LAST-TRANS-DATE
+               MOVE CKPT-TRANS-TIME     TO WS-LAST-TRANS-TIME
+               MOVE CKPT-VOLUME-SEQ     TO WS-VOLUME-SEQ
+               MOVE CKPT-DETAIL-COUNT   TO WS-DETAIL-COUNT
+               MOVE CKPT-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT
+           ELSE
+      *        NO CHECKPOINT WAS EVER WRITTEN, SO THE ABEND HAPPENED
+      *        BEFORE THE FIRST INTERVAL -- THERE IS NOTHING TO SKIP
+      *        FORWARD TO AND NOTHING TRUSTWORTHY ON THE PRIOR RUN'S
+      *        OUTPUT FILES, SO FALL BACK TO A FROM-SCRATCH RUN.
+               MOVE 'N' TO RESTART-REQ-SW
+           END-IF.
+       1150-EXIT.
+           EXIT.
+       1160-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END SET CKPT-EOF TO TRUE
+               NOT AT END MOVE 'Y' TO CKPT-FOUND-SW
+           END-READ.
+       1160-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1200-SKIP-TO-CHECKPOINT - READ AND DISCARD SOURCE RECORDS THAT *
+      * WERE ALREADY PROCESSED BEFORE THE ABEND, STOPPING JUST PAST    *
+      * THE ONE MATCHING THE LAST CHECKPOINT KEY                       *
+      *----------------------------------------------------------------*
+       1200-SKIP-TO-CHECKPOINT.
+           MOVE 'N' TO SKIP-DONE-SW.
+           PERFORM 2100-READ-SOURCE     THRU 2100-EXIT.
+           PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+               UNTIL SOURCE-EOF OR SKIP-IS-DONE.
+       1200-EXIT.
+           EXIT.
+       1210-SKIP-ONE-RECORD.
+           IF WSRC-CUSTID     = WS-LAST-CUSTID
+              AND WSRC-TRANS-DATE = WS-LAST-TRANS-DATE
+              AND WSRC-TRANS-TIME = WS-LAST-TRANS-TIME
+               MOVE 'Y' TO SKIP-DONE-SW
+           END-IF.
+           PERFORM 2100-READ-SOURCE THRU 2100-EXIT.
+       1210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2000-BUILD-EXTRACT - READ THE SOURCE FILE UNTIL END OF FILE.   *
+      * ON A RESTART RUN 1200-SKIP-TO-CHECKPOINT HAS ALREADY LEFT THE  *
+      * NEXT UNPROCESSED SOURCE RECORD IN THE RECORD AREA              *
+      *----------------------------------------------------------------*
+       2000-BUILD-EXTRACT.
+           IF NOT RESTART-IS-REQUESTED
+               PERFORM 2100-READ-SOURCE THRU 2100-EXIT
+           END-IF.
+           PERFORM 2200-BUILD-DETAIL  THRU 2200-EXIT
+               UNTIL SOURCE-EOF.
+       2000-EXIT.
+           EXIT.
+       2100-READ-SOURCE.
+           READ WPS-SOURCE-FILE
+               AT END SET SOURCE-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+       2200-BUILD-DETAIL.
+           IF WS-VOLUME-SEQ >= 999
+               MOVE 1 TO WS-VOLUME-SEQ
+           ELSE
+               ADD 1 TO WS-VOLUME-SEQ
+           END-IF.
+           MOVE SPACES          TO WPS-RECORD.
+           SET WPS-DETAIL-REC   TO TRUE.
+           MOVE WSRC-CUSTID     TO WPS-CUSTID.
+           MOVE WSRC-PRO-DATE   TO WPS-PRO-DATE.
+           MOVE WSRC-PAYMT-AMT  TO WPS-PAYMT-AMT.
+           MOVE WSRC-PAYMT-CURR TO WPS-PAYMT-CURR.
+           MOVE WSRC-DEST       TO WPS-DEST.
+           MOVE WSRC-BR-TO-BR   TO WPS-BR-TO-BR.
+           MOVE WSRC-BANKID     TO WPS-BANKID.
+           MOVE WSRC-CHGSBEN    TO WPS-CHGSBEN.
+           MOVE WSRC-FULLDEL    TO WPS-FULLDEL.
+           MOVE WSRC-FXIND      TO WPS-FXIND.
+           MOVE '0000'          TO WPS-BILL-CODE.
+           MOVE WS-VOLUME-SEQ   TO WPS-VOLUME.
+           MOVE WSRC-PAYMT-BR   TO WPS-PAYMT-BR.
+           MOVE WSRC-PAYMT-ACCT TO WPS-PAYMT-ACCT.
+           MOVE WSRC-ACCT-TYPE  TO WPS-ACCT-TYPE.
+           MOVE WSRC-TRANS-DATE TO WPS-TRANS-DATE.
+           MOVE WSRC-TRANS-TIME TO WPS-TRANS-TIME.
+           PERFORM 2300-DERIVE-FX-SPREAD  THRU 2300-EXIT.
+           MOVE 'Y' TO SPREAD-IN-BAND-SW.
+           IF WSRC-FXIND = 'Y'
+               PERFORM 2400-CHECK-TOLERANCE THRU 2400-EXIT
+           END-IF.
+           IF SPREAD-IS-IN-BAND
+               MOVE WS-CANDIDATE-SPREAD TO WPS-FXSPREAD
+               PERFORM 2600-CHECK-CORR-CHAIN THRU 2600-EXIT
+               IF CORR-CHAIN-FOUND
+                   MOVE 'Y' TO WPS-CORR-IND
+               ELSE
+                   MOVE 'N' TO WPS-CORR-IND
+               END-IF
+               ADD 1 TO WS-DETAIL-COUNT
+               WRITE WPS-RECORD
+               IF CORR-CHAIN-FOUND
+                   PERFORM 2700-WRITE-CORR-RECORD THRU 2700-EXIT
+               END-IF
+           ELSE
+               ADD 1 TO WS-SUSPENSE-COUNT
+               PERFORM 2500-WRITE-SUSPENSE THRU 2500-EXIT
+           END-IF.
+           ADD 1 TO WS-CKPT-SINCE-LAST.
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM 8100-WRITE-CHECKPOINT THRU 8100-EXIT
+           END-IF.
+           PERFORM 2100-READ-SOURCE THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2300-DERIVE-FX-SPREAD - LOOK UP THE SPREAD RATE FOR THE        *
+      * PAYMENT CURRENCY AND APPLY IT WHEN A CONVERSION OCCURRED       *
+      *----------------------------------------------------------------*
+       2300-DERIVE-FX-SPREAD.
+           MOVE ZERO TO WS-CANDIDATE-SPREAD.
+           IF WSRC-FXIND = 'Y'
+               MOVE WSRC-PAYMT-CURR TO FXR-CURRENCY
+               MOVE 'N' TO FXRATE-FOUND-SW
+               READ FXRATE-FILE
+                   INVALID KEY MOVE 'N' TO FXRATE-FOUND-SW
+                   NOT INVALID KEY MOVE 'Y' TO FXRATE-FOUND-SW
+               END-READ
+               IF FXRATE-WAS-FOUND
+                   COMPUTE WS-CANDIDATE-SPREAD ROUNDED =
+                       WSRC-PAYMT-AMT * FXR-SPREAD-RATE
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2400-CHECK-TOLERANCE - LOOK UP THE FXTOL BAND FOR THE PAYMENT  *
+      * CURRENCY/DESTINATION PAIR (FALLING BACK TO A CURRENCY-WIDE     *
+      * ENTRY WHEN NO DESTINATION-SPECIFIC BAND IS ON FILE) AND        *
+      * CONFIRM THE CANDIDATE SPREAD FALLS INSIDE IT                   *
+      *----------------------------------------------------------------*
+       2400-CHECK-TOLERANCE.
+           MOVE WSRC-PAYMT-CURR    TO FXT-CURRENCY.
+           MOVE WSRC-DEST (1:3)    TO FXT-DEST-CODE.
+           MOVE 'N' TO FXTOL-FOUND-SW.
+           READ FXTOL-FILE
+               INVALID KEY MOVE 'N' TO FXTOL-FOUND-SW
+               NOT INVALID KEY MOVE 'Y' TO FXTOL-FOUND-SW
+           END-READ.
+           IF NOT FXTOL-WAS-FOUND
+               MOVE SPACES TO FXT-DEST-CODE
+               READ FXTOL-FILE
+                   INVALID KEY MOVE 'N' TO FXTOL-FOUND-SW
+                   NOT INVALID KEY MOVE 'Y' TO FXTOL-FOUND-SW
+               END-READ
+           END-IF.
+           IF FXTOL-WAS-FOUND
+               IF WS-CANDIDATE-SPREAD < FXT-MIN-SPREAD
+                   OR WS-CANDIDATE-SPREAD > FXT-MAX-SPREAD
+                   MOVE 'N' TO SPREAD-IN-BAND-SW
+               END-IF
+           END-IF.
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2500-WRITE-SUSPENSE - AN OUT-OF-BAND SPREAD GOES TO THE FX     *
+      * SUSPENSE QUEUE FOR TREASURY REVIEW INSTEAD OF THE WPS FILE     *
+      *----------------------------------------------------------------*
+       2500-WRITE-SUSPENSE.
+           MOVE SPACES               TO FX-SUSPENSE-RECORD.
+           MOVE WSRC-CUSTID          TO FXS-CUSTID.
+           MOVE WSRC-PAYMT-CURR      TO FXS-PAYMT-CURR.
+           MOVE WSRC-DEST            TO FXS-DEST.
+           MOVE WSRC-PAYMT-AMT       TO FXS-PAYMT-AMT.
+           MOVE WS-CANDIDATE-SPREAD  TO FXS-CANDIDATE-SPREAD.
+           IF FXTOL-WAS-FOUND
+               MOVE FXT-MIN-SPREAD   TO FXS-MIN-SPREAD
+               MOVE FXT-MAX-SPREAD   TO FXS-MAX-SPREAD
+           END-IF.
+           MOVE WSRC-TRANS-DATE      TO FXS-TRANS-DATE.
+           MOVE WSRC-TRANS-TIME      TO FXS-TRANS-TIME.
+           WRITE FX-SUSPENSE-RECORD.
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2600-CHECK-CORR-CHAIN - LOOK UP THE CORRCHN TABLE FOR AN       *
+      * INTERMEDIARY CORRESPONDENT BANK CHAIN FOR THIS PAYMENT         *
+      *----------------------------------------------------------------*
+       2600-CHECK-CORR-CHAIN.
+           MOVE WSRC-CUSTID     TO CORR-CUSTID.
+           MOVE WSRC-TRANS-DATE TO CORR-TRANS-DATE.
+           MOVE WSRC-TRANS-TIME TO CORR-TRANS-TIME.
+           MOVE 'N' TO CORR-FOUND-SW.
+           READ CORRCHN-FILE
+               INVALID KEY MOVE 'N' TO CORR-FOUND-SW
+               NOT INVALID KEY MOVE 'Y' TO CORR-FOUND-SW
+           END-READ.
+       2600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2700-WRITE-CORR-RECORD - WRITE THE CORRESPONDENT CHAIN RECORD  *
+      * IMMEDIATELY FOLLOWING THE DETAIL RECORD IT BELONGS TO          *
+      *----------------------------------------------------------------*
+       2700-WRITE-CORR-RECORD.
+           MOVE SPACES              TO WPS-RECORD.
+           SET WPS-CORR-REC         TO TRUE.
+           MOVE WSRC-CUSTID         TO WPS-CORR-CUSTID.
+           MOVE WSRC-TRANS-DATE     TO WPS-CORR-TRANS-DATE.
+           MOVE WSRC-TRANS-TIME     TO WPS-CORR-TRANS-TIME.
+           MOVE CORR-BANK-TABLE     TO WPS-CORR-BANK-TABLE.
+           WRITE WPS-RECORD.
+       2700-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 8100-WRITE-CHECKPOINT - RECORD THE LAST SOURCE KEY PROCESSED   *
+      * AND THE COUNTERS NEEDED TO RESUME A RESTARTED RUN CLEANLY      *
+      *----------------------------------------------------------------*
+       8100-WRITE-CHECKPOINT.
+           MOVE SPACES              TO WPS-CHECKPOINT-RECORD.
+           MOVE WSRC-CUSTID         TO CKPT-CUSTID.
+           MOVE WSRC-TRANS-DATE     TO CKPT-TRANS-DATE.
+           MOVE WSRC-TRANS-TIME     TO CKPT-TRANS-TIME.
+           MOVE WS-VOLUME-SEQ       TO CKPT-VOLUME-SEQ.
+           MOVE WS-DETAIL-COUNT     TO CKPT-DETAIL-COUNT.
+           MOVE WS-SUSPENSE-COUNT   TO CKPT-SUSPENSE-COUNT.
+           MOVE ZERO TO CKPT-REJECT-COUNT, CKPT-PAYMT-AMT-TOTAL.
+           WRITE WPS-CHECKPOINT-RECORD.
+           MOVE ZERO TO WS-CKPT-SINCE-LAST.
+       8100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE WPS-SOURCE-FILE.
+           CLOSE FXRATE-FILE.
+           CLOSE FXTOL-FILE.
+           CLOSE CORRCHN-FILE.
+           CLOSE WPS-STAGE1-FILE.
+           CLOSE FX-SUSPENSE-QUEUE.
+           CLOSE CHECKPOINT-FILE.
+       9000-EXIT.
+           EXIT.
