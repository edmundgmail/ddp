@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              RFXR2300 PROGRAM CODE DESCRIPTION                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : DAILY ATM FX REVENUE RECONCILIATION REPORT   *
+      *                   READS THE BATMFXE DAILY EXTRACT (DCLBATMFXE  *
+      *                   LAYOUT) AND, FOR EVERY TRADE-ID, RECOMPUTES  *
+      *                   THE CARD/ATM CURRENCY SPREAD FROM RATE-TDS   *
+      *                   OR RATE-MASTERCARD (AS SELECTED BY RATE-     *
+      *                   CODE) AND COMPARES IT TO AMT-REVENUE.        *
+      *                   TRADES WHOSE RECORDED REVENUE DOES NOT AGREE *
+      *                   WITH THE RECOMPUTED SPREAD ARE FLAGGED SO    *
+      *                   TREASURY CAN CATCH MISPRICED FX CONVERSIONS  *
+      *                   THE SAME DAY, RATHER THAN AT MONTH-END.      *
+      *                                                                *
+      * USED BY         : TREASURY - DAILY FX RECONCILIATION CYCLE     *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883410    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       PROGRAM-ID.    RFXR2300.
+       AUTHOR.        R MACALLISTER.
+       INSTALLATION.  TREASURY SYSTEMS.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATMFXE-EXTRACT   ASSIGN TO BATMFXE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE    ASSIGN TO SRTWK01.
+           SELECT FX-RECON-REPORT   ASSIGN TO FXRECRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATMFXE-EXTRACT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY ATMCFXE.
+       SD  SORT-WORK-FILE.
+           COPY ATMCFXE REPLACING DCLBATMFXE BY SORT-WORK-REC.
+       FD  FX-RECON-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  FX-RECON-LINE               PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05 SORT-STATUS-SW           PIC X(01)      VALUE 'N'.
+              88 SORT-EOF                             VALUE 'Y'.
+           05 RATE-CODE-VALID-SW       PIC X(01)      VALUE 'Y'.
+              88 RATE-CODE-IS-VALID                   VALUE 'Y'.
+       77  WS-PREV-RATE-CODE           PIC X(01)      VALUE SPACES.
+       77  WS-TRADE-COUNT              PIC 9(07) COMP VALUE ZERO.
+       77  WS-EXCEPTION-COUNT          PIC 9(07) COMP VALUE ZERO.
+       77  WS-GROUP-COUNT              PIC 9(07) COMP VALUE ZERO.
+       77  WS-RATE-TOLERANCE           PIC S9(8)V9(7) COMP-3
+                                                       VALUE +0.0010000.
+       77  WS-REVENUE-TOLERANCE        PIC S9(3)V9(2) COMP-3
+                                                       VALUE +0.02.
+       01  WS-COMPUTED-FIELDS.
+           05 WS-APPLIED-RATE          PIC S9(8)V9(9) COMP-3.
+           05 WS-EXPECTED-CARD-AMT     PIC S9(8)V9(9) COMP-3.
+           05 WS-EXPECTED-REVENUE      PIC S9(3)V9(2) COMP-3.
+           05 WS-REVENUE-VARIANCE      PIC S9(3)V9(2) COMP-3.
+           05 WS-RATE-VARIANCE         PIC S9(8)V9(7) COMP-3.
+       01  WS-CURRENT-DATE.
+           05 WS-CURR-YY               PIC 9(02).
+           05 WS-CURR-MM               PIC 9(02).
+           05 WS-CURR-DD               PIC 9(02).
+       01  HDG1-LINE.
+           05 FILLER                   PIC X(35)
+                  VALUE 'DAILY ATM FX REVENUE RECONCILIATION'.
+           05 FILLER                   PIC X(10) VALUE ' - RUN 20'.
+           05 HDG1-YY                  PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE '-'.
+           05 HDG1-MM                  PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE '-'.
+           05 HDG1-DD                  PIC 9(02).
+           05 FILLER                   PIC X(75) VALUE SPACES.
+       01  HDG2-LINE.
+           05 FILLER PIC X(12) VALUE 'TRADE-ID'.
+           05 FILLER PIC X(6)  VALUE 'RATE'.
+           05 FILLER PIC X(16) VALUE 'RATE-TDS'.
+           05 FILLER PIC X(16) VALUE 'RATE-MASTERCARD'.
+           05 FILLER PIC X(14) VALUE 'RATE-VAR'.
+           05 FILLER PIC X(12) VALUE 'AMT-REVENUE'.
+           05 FILLER PIC X(12) VALUE 'EXPECTED'.
+           05 FILLER PIC X(12) VALUE 'VARIANCE'.
+           05 FILLER PIC X(20) VALUE 'EXCEPTION'.
+       01  GROUP-BANNER-LINE.
+           05 FILLER                   PIC X(12) VALUE 'RATE CODE :'.
+           05 GB-RATE-CODE             PIC X(01).
+           05 FILLER                   PIC X(119) VALUE SPACES.
+       01  DETAIL-LINE.
+           05 DL-TRADE-ID              PIC X(12).
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 DL-RATE-CODE             PIC X(01).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 DL-RATE-TDS              PIC -(8)9.9999999.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 DL-RATE-MASTERCARD       PIC -(8)9.9999999.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 DL-RATE-VARIANCE         PIC -(8)9.9999999.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 DL-AMT-REVENUE           PIC -(3)9.99.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 DL-EXPECTED-REVENUE      PIC -(3)9.99.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 DL-REVENUE-VARIANCE      PIC -(3)9.99.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 DL-EXCEPTION-TEXT        PIC X(20).
+       01  GROUP-TOTAL-LINE.
+           05 FILLER                   PIC X(12) VALUE 'TRADES IN'.
+           05 FILLER                   PIC X(8)  VALUE 'GROUP :'.
+           05 GT-GROUP-COUNT           PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(97) VALUE SPACES.
+       01  GRAND-TOTAL-LINE.
+           05 FILLER             PIC X(20) VALUE 'TOTAL TRADES READ :'.
+           05 GD-TRADE-COUNT     PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(20) VALUE 'TOTAL EXCEPTIONS  :'.
+           05 GD-EXCEPTION-COUNT PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(69) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-SORT-EXTRACT    THRU 2000-EXIT.
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - ESTABLISH THE RUN DATE FOR THE REPORT TITLE  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           MOVE WS-CURR-YY  TO HDG1-YY.
+           MOVE WS-CURR-MM  TO HDG1-MM.
+           MOVE WS-CURR-DD  TO HDG1-DD.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2000-SORT-EXTRACT - SORT THE EXTRACT BY RATE-CODE/TRADE-ID SO  *
+      * THE REPORT CAN BE PRODUCED WITH A RATE-CODE CONTROL BREAK      *
+      *----------------------------------------------------------------*
+       2000-SORT-EXTRACT.
+           OPEN OUTPUT FX-RECON-REPORT.
+           PERFORM 2100-WRITE-HEADINGS  THRU 2100-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY RATE-CODE OF SORT-WORK-REC
+                                TRADE-ID  OF SORT-WORK-REC
+               USING BATMFXE-EXTRACT
+               OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT.
+           PERFORM 4000-WRITE-GRAND-TOTAL THRU 4000-EXIT.
+           CLOSE FX-RECON-REPORT.
+       2000-EXIT.
+           EXIT.
+       2100-WRITE-HEADINGS.
+           WRITE FX-RECON-LINE FROM HDG1-LINE.
+           WRITE FX-RECON-LINE FROM HDG2-LINE.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 3000-PRODUCE-REPORT - SORT OUTPUT PROCEDURE.  READS EACH       *
+      * SORTED RECORD, RECOMPUTES THE FX SPREAD AND WRITES THE LINE.   *
+      *----------------------------------------------------------------*
+       3000-PRODUCE-REPORT.
+           PERFORM 3100-RETURN-RECORD  THRU 3100-EXIT.
+           PERFORM 3200-PROCESS-RECORD THRU 3200-EXIT
+               UNTIL SORT-EOF.
+       3000-EXIT.
+           EXIT.
+       3100-RETURN-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END SET SORT-EOF TO TRUE.
+       3100-EXIT.
+           EXIT.
+       3200-PROCESS-RECORD.
+           IF RATE-CODE OF SORT-WORK-REC NOT = WS-PREV-RATE-CODE
+               PERFORM 3300-CONTROL-BREAK THRU 3300-EXIT
+           END-IF.
+           ADD 1 TO WS-TRADE-COUNT.
+           ADD 1 TO WS-GROUP-COUNT.
+           PERFORM 3400-RECOMPUTE-SPREAD THRU 3400-EXIT.
+           PERFORM 3500-WRITE-DETAIL     THRU 3500-EXIT.
+           PERFORM 3100-RETURN-RECORD    THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+       3300-CONTROL-BREAK.
+           IF WS-PREV-RATE-CODE NOT = SPACES
+               PERFORM 3600-WRITE-GROUP-TOTAL THRU 3600-EXIT
+           END-IF.
+           MOVE RATE-CODE OF SORT-WORK-REC TO GB-RATE-CODE.
+           MOVE ZERO                       TO WS-GROUP-COUNT.
+           WRITE FX-RECON-LINE FROM GROUP-BANNER-LINE.
+           MOVE RATE-CODE OF SORT-WORK-REC TO WS-PREV-RATE-CODE.
+       3300-EXIT.
+           EXIT.
+       3400-RECOMPUTE-SPREAD.
+           SET RATE-CODE-IS-VALID TO TRUE.
+           EVALUATE RATE-CODE OF SORT-WORK-REC
+               WHEN 'T'
+                   MOVE RATE-TDS OF SORT-WORK-REC TO WS-APPLIED-RATE
+               WHEN 'M'
+                   MOVE RATE-MASTERCARD OF SORT-WORK-REC
+                       TO WS-APPLIED-RATE
+               WHEN OTHER
+                   MOVE 'N' TO RATE-CODE-VALID-SW
+                   MOVE RATE-TDS OF SORT-WORK-REC TO WS-APPLIED-RATE
+           END-EVALUATE.
+           COMPUTE WS-EXPECTED-CARD-AMT ROUNDED =
+               AMT-ATM-CURRENCY OF SORT-WORK-REC * WS-APPLIED-RATE.
+           COMPUTE WS-EXPECTED-REVENUE ROUNDED =
+               AMT-CARD-CURRENCY OF SORT-WORK-REC
+                   - WS-EXPECTED-CARD-AMT.
+           COMPUTE WS-REVENUE-VARIANCE =
+               AMT-REVENUE OF SORT-WORK-REC - WS-EXPECTED-REVENUE.
+           COMPUTE WS-RATE-VARIANCE =
+               RATE-TDS OF SORT-WORK-REC
+                   - RATE-MASTERCARD OF SORT-WORK-REC.
+           IF WS-REVENUE-VARIANCE < ZERO
+               MULTIPLY WS-REVENUE-VARIANCE BY -1
+                   GIVING WS-REVENUE-VARIANCE
+           END-IF.
+           IF WS-RATE-VARIANCE < ZERO
+               MULTIPLY WS-RATE-VARIANCE BY -1
+                   GIVING WS-RATE-VARIANCE
+           END-IF.
+       3400-EXIT.
+           EXIT.
+       3500-WRITE-DETAIL.
+           MOVE TRADE-ID OF SORT-WORK-REC     TO DL-TRADE-ID.
+           MOVE RATE-CODE OF SORT-WORK-REC    TO DL-RATE-CODE.
+           MOVE RATE-TDS OF SORT-WORK-REC     TO DL-RATE-TDS.
+           MOVE RATE-MASTERCARD OF SORT-WORK-REC
+                                               TO DL-RATE-MASTERCARD.
+           MOVE WS-RATE-VARIANCE              TO DL-RATE-VARIANCE.
+           MOVE AMT-REVENUE OF SORT-WORK-REC  TO DL-AMT-REVENUE.
+           MOVE WS-EXPECTED-REVENUE           TO DL-EXPECTED-REVENUE.
+           MOVE WS-REVENUE-VARIANCE           TO DL-REVENUE-VARIANCE.
+           MOVE SPACES                        TO DL-EXCEPTION-TEXT.
+           IF NOT RATE-CODE-IS-VALID
+               MOVE '**INVALID RATE CODE*' TO DL-EXCEPTION-TEXT
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               IF WS-REVENUE-VARIANCE > WS-REVENUE-TOLERANCE
+                   MOVE '**REVENUE MISMATCH**' TO DL-EXCEPTION-TEXT
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               END-IF
+           END-IF.
+           WRITE FX-RECON-LINE FROM DETAIL-LINE.
+       3500-EXIT.
+           EXIT.
+       3600-WRITE-GROUP-TOTAL.
+           MOVE WS-GROUP-COUNT TO GT-GROUP-COUNT.
+           WRITE FX-RECON-LINE FROM GROUP-TOTAL-LINE.
+       3600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 4000-WRITE-GRAND-TOTAL - FINAL GROUP TOTAL PLUS REPORT TOTALS  *
+      *----------------------------------------------------------------*
+       4000-WRITE-GRAND-TOTAL.
+           IF WS-PREV-RATE-CODE NOT = SPACES
+               PERFORM 3600-WRITE-GROUP-TOTAL THRU 3600-EXIT
+           END-IF.
+           MOVE WS-TRADE-COUNT     TO GD-TRADE-COUNT.
+           MOVE WS-EXCEPTION-COUNT TO GD-EXCEPTION-COUNT.
+           WRITE FX-RECON-LINE FROM GRAND-TOTAL-LINE.
+       4000-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CONTINUE.
+       9000-EXIT.
+           EXIT.
