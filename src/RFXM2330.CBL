@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              RFXM2330 PROGRAM CODE DESCRIPTION                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : SAME-DAY BATMFXE / MASTERCARD SETTLEMENT     *
+      *                   RECONCILIATION.  SORTS THE BATMFXE DAILY     *
+      *                   EXTRACT (DCLBATMFXE LAYOUT) AND THE INCOMING *
+      *                   MASTERCARD SETTLEMENT FILE (MCSETL LAYOUT)   *
+      *                   BY TRADE-ID AND MATCH-MERGES THE TWO SORTED  *
+      *                   STREAMS, FLAGGING ANY TRADE-ID PRESENT ON    *
+      *                   ONE SIDE BUT NOT THE OTHER AND ANY MATCHED   *
+      *                   TRADE WHOSE AMT-CARD-CURRENCY OR RATE-       *
+      *                   MASTERCARD DISAGREES BEYOND TOLERANCE.  THIS *
+      *                   CATCHES A DROPPED OR DUPLICATED TRADE THE    *
+      *                   SAME DAY INSTEAD OF AT MONTH-END SETTLEMENT. *
+      *                                                                *
+      * USED BY         : TREASURY - DAILY FX SETTLEMENT CYCLE         *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883423    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       PROGRAM-ID.    RFXM2330.
+       AUTHOR.        R MACALLISTER.
+       INSTALLATION.  TREASURY SYSTEMS.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATMFXE-EXTRACT      ASSIGN TO BATMFXE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MC-SETTLEMENT-FILE   ASSIGN TO MCSETL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BATMFXE-SORT-FILE    ASSIGN TO SRTWK01.
+           SELECT MC-SORT-FILE         ASSIGN TO SRTWK02.
+           SELECT BATMFXE-SORTED-FILE  ASSIGN TO SRTOUT01
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MC-SORTED-FILE       ASSIGN TO SRTOUT02
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FX-SETL-REPORT       ASSIGN TO FXSETLRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATMFXE-EXTRACT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY ATMCFXE.
+       FD  MC-SETTLEMENT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY MCSETL.
+       SD  BATMFXE-SORT-FILE.
+           COPY ATMCFXE REPLACING DCLBATMFXE BY BATMFXE-SORT-REC.
+       SD  MC-SORT-FILE.
+           COPY MCSETL REPLACING MCSETL-RECORD BY MC-SORT-REC.
+       FD  BATMFXE-SORTED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY ATMCFXE REPLACING DCLBATMFXE BY BATMFXE-SORTED-REC.
+       FD  MC-SORTED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY MCSETL REPLACING MCSETL-RECORD BY MC-SORTED-REC.
+       FD  FX-SETL-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  FX-SETL-LINE                PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05 BATMFXE-STATUS-SW        PIC X(01)      VALUE 'N'.
+              88 BATMFXE-EOF                          VALUE 'Y'.
+           05 MC-STATUS-SW             PIC X(01)      VALUE 'N'.
+              88 MC-EOF                               VALUE 'Y'.
+       77  WS-BATMFXE-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-MC-COUNT                 PIC 9(07) COMP VALUE ZERO.
+       77  WS-MATCHED-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-VARIANCE-COUNT           PIC 9(07) COMP VALUE ZERO.
+       77  WS-BATMFXE-ONLY-COUNT       PIC 9(07) COMP VALUE ZERO.
+       77  WS-MC-ONLY-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-AMT-VARIANCE             PIC S9(8)V9(9) COMP-3.
+       77  WS-RATE-VARIANCE            PIC S9(8)V9(7) COMP-3.
+       77  WS-AMT-TOLERANCE            PIC S9(8)V9(9) COMP-3
+                                              VALUE +0.010000000.
+       77  WS-RATE-TOLERANCE           PIC S9(8)V9(7) COMP-3
+                                              VALUE +0.0010000.
+       01  WS-COMPARE-KEYS.
+           05 WS-BATMFXE-KEY           PIC X(12)      VALUE SPACES.
+           05 WS-MC-KEY                PIC X(12)      VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05 WS-CURR-YY               PIC 9(02).
+           05 WS-CURR-MM               PIC 9(02).
+           05 WS-CURR-DD               PIC 9(02).
+       01  HDG1-LINE.
+           05 FILLER            PIC X(35)
+                  VALUE 'BATMFXE/MASTERCARD SAME-DAY SETTLE'.
+           05 FILLER            PIC X(15)
+                  VALUE 'MENT RECON - RU'.
+           05 FILLER            PIC X(3)  VALUE 'N 2'.
+           05 HDG1-YY           PIC 9(02).
+           05 FILLER            PIC X(01) VALUE '-'.
+           05 HDG1-MM           PIC 9(02).
+           05 FILLER            PIC X(01) VALUE '-'.
+           05 HDG1-DD           PIC 9(02).
+           05 FILLER            PIC X(69) VALUE SPACES.
+       01  HDG2-LINE.
+           05 FILLER PIC X(12) VALUE 'TRADE-ID'.
+           05 FILLER PIC X(16) VALUE 'BATMFXE AMOUNT'.
+           05 FILLER PIC X(16) VALUE 'MC AMOUNT'.
+           05 FILLER PIC X(16) VALUE 'BATMFXE RATE'.
+           05 FILLER PIC X(16) VALUE 'MC RATE'.
+           05 FILLER PIC X(24) VALUE 'EXCEPTION'.
+       01  DETAIL-LINE.
+           05 DL-TRADE-ID               PIC X(12).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 DL-BATMFXE-AMOUNT         PIC -(6)9.999999.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 DL-MC-AMOUNT              PIC -(6)9.999999.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 DL-BATMFXE-RATE           PIC -(6)9.9999999.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 DL-MC-RATE                PIC -(6)9.9999999.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 DL-EXCEPTION-TEXT         PIC X(30).
+       01  GRAND-TOTAL-LINE-1.
+           05 FILLER          PIC X(22) VALUE 'TOTAL BATMFXE TRADES:'.
+           05 GD-BATMFXE-COUNT   PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(18) VALUE 'TOTAL MC RECORDS:'.
+           05 GD-MC-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(69) VALUE SPACES.
+       01  GRAND-TOTAL-LINE-2.
+           05 FILLER             PIC X(16) VALUE 'MATCHED TRADES:'.
+           05 GD-MATCHED-COUNT   PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER          PIC X(21) VALUE 'AMOUNT/RATE VARIANCE:'.
+           05 GD-VARIANCE-COUNT  PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE 'BATMFXE ONLY:'.
+           05 GD-BATMFXE-ONLY    PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(9)  VALUE 'MC ONLY:'.
+           05 GD-MC-ONLY         PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(24) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-SORT-SOURCES    THRU 2000-EXIT.
+           PERFORM 3000-MATCH-MERGE     THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - ESTABLISH THE RUN DATE AND WRITE HEADINGS    *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           MOVE WS-CURR-YY  TO HDG1-YY.
+           MOVE WS-CURR-MM  TO HDG1-MM.
+           MOVE WS-CURR-DD  TO HDG1-DD.
+           OPEN OUTPUT FX-SETL-REPORT.
+           WRITE FX-SETL-LINE FROM HDG1-LINE.
+           WRITE FX-SETL-LINE FROM HDG2-LINE.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2000-SORT-SOURCES - SORT EACH INPUT SOURCE INTO TRADE-ID       *
+      * SEQUENCE SO THE TWO STREAMS CAN BE MATCH-MERGED                *
+      *----------------------------------------------------------------*
+       2000-SORT-SOURCES.
+           SORT BATMFXE-SORT-FILE
+               ON ASCENDING KEY TRADE-ID OF BATMFXE-SORT-REC
+               USING BATMFXE-EXTRACT
+               GIVING BATMFXE-SORTED-FILE.
+           SORT MC-SORT-FILE
+               ON ASCENDING KEY MC-TRADE-ID OF MC-SORT-REC
+               USING MC-SETTLEMENT-FILE
+               GIVING MC-SORTED-FILE.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 3000-MATCH-MERGE - COMPARE THE TWO SORTED STREAMS ONE          *
+      * TRADE-ID AT A TIME AND FLAG WHERE THEY DISAGREE                *
+      *----------------------------------------------------------------*
+       3000-MATCH-MERGE.
+           OPEN INPUT BATMFXE-SORTED-FILE.
+           OPEN INPUT MC-SORTED-FILE.
+           PERFORM 3100-READ-BATMFXE   THRU 3100-EXIT.
+           PERFORM 3200-READ-MC        THRU 3200-EXIT.
+           PERFORM 3300-PROCESS-PAIR   THRU 3300-EXIT
+               UNTIL BATMFXE-EOF AND MC-EOF.
+           CLOSE BATMFXE-SORTED-FILE.
+           CLOSE MC-SORTED-FILE.
+           PERFORM 4000-WRITE-GRAND-TOTAL THRU 4000-EXIT.
+           CLOSE FX-SETL-REPORT.
+       3000-EXIT.
+           EXIT.
+       3100-READ-BATMFXE.
+           IF BATMFXE-EOF
+               CONTINUE
+           ELSE
+               READ BATMFXE-SORTED-FILE
+                   AT END
+                       SET BATMFXE-EOF TO TRUE
+                       MOVE HIGH-VALUES TO WS-BATMFXE-KEY
+                   NOT AT END
+                       ADD 1 TO WS-BATMFXE-COUNT
+                       MOVE TRADE-ID OF BATMFXE-SORTED-REC
+                           TO WS-BATMFXE-KEY
+               END-READ
+           END-IF.
+       3100-EXIT.
+           EXIT.
+       3200-READ-MC.
+           IF MC-EOF
+               CONTINUE
+           ELSE
+               READ MC-SORTED-FILE
+                   AT END
+                       SET MC-EOF TO TRUE
+                       MOVE HIGH-VALUES TO WS-MC-KEY
+                   NOT AT END
+                       ADD 1 TO WS-MC-COUNT
+                       MOVE MC-TRADE-ID OF MC-SORTED-REC TO WS-MC-KEY
+               END-READ
+           END-IF.
+       3200-EXIT.
+           EXIT.
+       3300-PROCESS-PAIR.
+           EVALUATE TRUE
+               WHEN WS-BATMFXE-KEY < WS-MC-KEY
+                   PERFORM 3400-WRITE-BATMFXE-ONLY THRU 3400-EXIT
+                   PERFORM 3100-READ-BATMFXE       THRU 3100-EXIT
+               WHEN WS-BATMFXE-KEY > WS-MC-KEY
+                   PERFORM 3500-WRITE-MC-ONLY      THRU 3500-EXIT
+                   PERFORM 3200-READ-MC            THRU 3200-EXIT
+               WHEN OTHER
+                   PERFORM 3600-WRITE-MATCHED      THRU 3600-EXIT
+                   PERFORM 3100-READ-BATMFXE       THRU 3100-EXIT
+                   PERFORM 3200-READ-MC            THRU 3200-EXIT
+           END-EVALUATE.
+       3300-EXIT.
+           EXIT.
+       3400-WRITE-BATMFXE-ONLY.
+           ADD 1 TO WS-BATMFXE-ONLY-COUNT.
+           MOVE TRADE-ID OF BATMFXE-SORTED-REC   TO DL-TRADE-ID.
+           MOVE AMT-CARD-CURRENCY OF BATMFXE-SORTED-REC
+                                                  TO DL-BATMFXE-AMOUNT.
+           MOVE ZERO                             TO DL-MC-AMOUNT.
+           MOVE RATE-MASTERCARD OF BATMFXE-SORTED-REC
+                                                  TO DL-BATMFXE-RATE.
+           MOVE ZERO                             TO DL-MC-RATE.
+           MOVE '**ON BATMFXE, NOT ON MC FILE**' TO DL-EXCEPTION-TEXT.
+           WRITE FX-SETL-LINE FROM DETAIL-LINE.
+       3400-EXIT.
+           EXIT.
+       3500-WRITE-MC-ONLY.
+           ADD 1 TO WS-MC-ONLY-COUNT.
+           MOVE MC-TRADE-ID OF MC-SORTED-REC     TO DL-TRADE-ID.
+           MOVE ZERO                             TO DL-BATMFXE-AMOUNT.
+           MOVE MC-AMT-CARD-CURRENCY OF MC-SORTED-REC
+                                                  TO DL-MC-AMOUNT.
+           MOVE ZERO                             TO DL-BATMFXE-RATE.
+           MOVE MC-RATE-MASTERCARD OF MC-SORTED-REC
+                                                  TO DL-MC-RATE.
+           MOVE '**ON MC FILE, NOT ON BATMFXE**' TO DL-EXCEPTION-TEXT.
+           WRITE FX-SETL-LINE FROM DETAIL-LINE.
+       3500-EXIT.
+           EXIT.
+       3600-WRITE-MATCHED.
+           ADD 1 TO WS-MATCHED-COUNT.
+           COMPUTE WS-AMT-VARIANCE =
+               AMT-CARD-CURRENCY OF BATMFXE-SORTED-REC
+                   - MC-AMT-CARD-CURRENCY OF MC-SORTED-REC.
+           COMPUTE WS-RATE-VARIANCE =
+               RATE-MASTERCARD OF BATMFXE-SORTED-REC
+                   - MC-RATE-MASTERCARD OF MC-SORTED-REC.
+           IF WS-AMT-VARIANCE < ZERO
+               MULTIPLY WS-AMT-VARIANCE BY -1 GIVING WS-AMT-VARIANCE
+           END-IF.
+           IF WS-RATE-VARIANCE < ZERO
+               MULTIPLY WS-RATE-VARIANCE BY -1 GIVING WS-RATE-VARIANCE
+           END-IF.
+           IF WS-AMT-VARIANCE > WS-AMT-TOLERANCE
+               OR WS-RATE-VARIANCE > WS-RATE-TOLERANCE
+               ADD 1 TO WS-VARIANCE-COUNT
+               MOVE TRADE-ID OF BATMFXE-SORTED-REC TO DL-TRADE-ID
+               MOVE AMT-CARD-CURRENCY OF BATMFXE-SORTED-REC
+                                                    TO DL-BATMFXE-AMOUNT
+               MOVE MC-AMT-CARD-CURRENCY OF MC-SORTED-REC
+                                                    TO DL-MC-AMOUNT
+               MOVE RATE-MASTERCARD OF BATMFXE-SORTED-REC
+                                                    TO DL-BATMFXE-RATE
+               MOVE MC-RATE-MASTERCARD OF MC-SORTED-REC
+                                                    TO DL-MC-RATE
+               MOVE '**AMOUNT/RATE VARIANCE**'      TO DL-EXCEPTION-TEXT
+               WRITE FX-SETL-LINE FROM DETAIL-LINE
+           END-IF.
+       3600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 4000-WRITE-GRAND-TOTAL - REPORT TOTALS ACROSS BOTH SOURCES     *
+      *----------------------------------------------------------------*
+       4000-WRITE-GRAND-TOTAL.
+           MOVE WS-BATMFXE-COUNT      TO GD-BATMFXE-COUNT.
+           MOVE WS-MC-COUNT           TO GD-MC-COUNT.
+           WRITE FX-SETL-LINE FROM GRAND-TOTAL-LINE-1.
+           MOVE WS-MATCHED-COUNT      TO GD-MATCHED-COUNT.
+           MOVE WS-VARIANCE-COUNT     TO GD-VARIANCE-COUNT.
+           MOVE WS-BATMFXE-ONLY-COUNT TO GD-BATMFXE-ONLY.
+           MOVE WS-MC-ONLY-COUNT      TO GD-MC-ONLY.
+           WRITE FX-SETL-LINE FROM GRAND-TOTAL-LINE-2.
+       4000-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CONTINUE.
+       9000-EXIT.
+           EXIT.
