@@ -0,0 +1,320 @@
+       IDENTIFICATION DIVISION.
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              RPW2220 PROGRAM CODE DESCRIPTION                  *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : WPS WIRE PAYMENTS EXTRACT - FINALIZE STEP.   *
+      *                   READS THE EDITED, SECOND-STAGE WPS EXTRACT   *
+      *                   PRODUCED BY PRPW2210 AND WRITES THE FINAL    *
+      *                   TRANSMISSION FILE (CRPWBILL LAYOUT): THE     *
+      *                   HEADER RECORD, EVERY DETAIL RECORD, AND A    *
+      *                   TRAILER RECORD WHOSE WPS-TOTAL-DETAIL-RECORD *
+      *                   IS SET TO THE NUMBER OF DETAIL RECORDS       *
+      *                   ACTUALLY WRITTEN.                            *
+      *                                                                *
+      * USED BY         : WPS WIRE PAYMENTS - NIGHTLY EXTRACT CYCLE    *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883413    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *  A883419    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - ADDED RESTART/CHECKPOINT SUPPORT SO AN ABEND MID-RUN CAN BE  *
+      *   RESUMED FROM THE LAST WPSCKPT RECORD INSTEAD OF REPROCESSING *
+      *   THE STAGE2 EXTRACT FROM THE BEGINNING.                       *
+      *                                                                *
+      *================================================================*
+       PROGRAM-ID.    RPW2220.
+       AUTHOR.        R MACALLISTER.
+       INSTALLATION.  WPS WIRE PAYMENTS.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WPS-STAGE2-FILE   ASSIGN TO WPSSTG2
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WPS-FINAL-FILE    ASSIGN TO WPSFINAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESTART-PARM-FILE ASSIGN TO WPSRST
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE   ASSIGN TO WPSCKPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WPS-STAGE2-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  WPS-STAGE2-RECORD           PIC X(180).
+       FD  WPS-FINAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY CRPWBILL.
+       FD  RESTART-PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-PARM-RECORD.
+           05 RESTART-IND                PIC X(01).
+           05 FILLER                     PIC X(79).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY WPSCKPT.
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05 STAGE2-EOF-SW             PIC X(01)    VALUE 'N'.
+              88 STAGE2-EOF                          VALUE 'Y'.
+           05 RESTART-REQ-SW            PIC X(01)    VALUE 'N'.
+              88 RESTART-IS-REQUESTED                VALUE 'Y'.
+           05 CKPT-EOF-SW               PIC X(01)    VALUE 'N'.
+              88 CKPT-EOF                            VALUE 'Y'.
+           05 CKPT-FOUND-SW             PIC X(01)    VALUE 'N'.
+              88 CKPT-WAS-FOUND                      VALUE 'Y'.
+           05 SKIP-DONE-SW              PIC X(01)    VALUE 'N'.
+              88 SKIP-IS-DONE                        VALUE 'Y'.
+           05 CKPT-PENDING-SW           PIC X(01)    VALUE 'N'.
+              88 CKPT-IS-PENDING                     VALUE 'Y'.
+       01  WPS-STAGE2-RECORD-IN        PIC X(180).
+       01  WPS-STAGE2-TYPE-IND         REDEFINES WPS-STAGE2-RECORD-IN.
+           05 WS2-RECORD-TYPE-IND      PIC X(01).
+           05 FILLER                   PIC X(179).
+       77  WS-DETAIL-COUNT              PIC 9(09) COMP VALUE ZERO.
+       77  WS-PAYMT-AMT-TOTAL           PIC 9(13)V99   VALUE ZERO.
+      *    A CHECKPOINT IS WRITTEN AFTER EVERY DETAIL RECORD SO THAT
+      *    1200-SKIP-TO-CHECKPOINT ALWAYS REPOSITIONS PAST EXACTLY
+      *    THE RECORDS ALREADY APPENDED TO THE FINAL FILE -- NEVER
+      *    FEWER (WHICH WOULD DROP OUTPUT) NOR MORE (WHICH WOULD
+      *    DUPLICATE IT) ON A RESTART.  THE WRITE ITSELF IS HELD
+      *    PENDING (SEE WS-PENDING-CKPT-KEY BELOW) UNTIL THE DETAIL'S
+      *    TRAILING WPS-CORR-REC, IF ANY, HAS ALSO BEEN COPIED THROUGH.
+       77  WS-CKPT-INTERVAL              PIC 9(05) COMP VALUE 1.
+       77  WS-CKPT-SINCE-LAST            PIC 9(05) COMP VALUE ZERO.
+       01  WS-LAST-CHECKPOINT-KEY.
+           05 WS-LAST-CUSTID             PIC X(05)      VALUE SPACES.
+           05 WS-LAST-TRANS-DATE         PIC X(10)      VALUE SPACES.
+           05 WS-LAST-TRANS-TIME         PIC X(08)      VALUE SPACES.
+      *    KEY OF THE DETAIL WHOSE CHECKPOINT WRITE IS BEING HELD
+      *    PENDING UNTIL ITS TRAILING WPS-CORR-REC, IF ANY, IS SEEN
+      *    AND COPIED THROUGH -- SAVED SEPARATELY BECAUSE WPS-RECORD
+      *    IS OVERWRITTEN BY THE NEXT RECORD READ, WHICH MAY BE THAT
+      *    CORR RECORD ITSELF.
+       01  WS-PENDING-CKPT-KEY.
+           05 WS-PEND-CUSTID             PIC X(05)      VALUE SPACES.
+           05 WS-PEND-TRANS-DATE         PIC X(10)      VALUE SPACES.
+           05 WS-PEND-TRANS-TIME         PIC X(08)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-FINALIZE-EXTRACT THRU 2000-EXIT.
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - ON A RESTART RUN THE FINAL FILE IS EXTENDED  *
+      * RATHER THAN RE-CREATED (THE TRAILER IS NOT YET ON IT -- IT IS  *
+      * ONLY WRITTEN ONCE, AT END OF RUN) AND THE STAGE2 EXTRACT IS    *
+      * SKIPPED FORWARD TO THE LAST CHECKPOINT                         *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1100-CHECK-RESTART  THRU 1100-EXIT.
+           OPEN INPUT  WPS-STAGE2-FILE.
+           IF RESTART-IS-REQUESTED
+               OPEN EXTEND WPS-FINAL-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+           ELSE
+               OPEN OUTPUT WPS-FINAL-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1100-CHECK-RESTART - THE RESTART-PARM CONTROL CARD CARRIES A   *
+      * SINGLE 'Y'/'N' INDICATOR FOR WHETHER THIS IS A RESTART RUN     *
+      *----------------------------------------------------------------*
+       1100-CHECK-RESTART.
+           OPEN INPUT RESTART-PARM-FILE.
+           READ RESTART-PARM-FILE
+               AT END MOVE 'N' TO RESTART-IND
+           END-READ.
+           CLOSE RESTART-PARM-FILE.
+           MOVE RESTART-IND TO RESTART-REQ-SW.
+           IF RESTART-IS-REQUESTED
+               PERFORM 1150-LOAD-CHECKPOINT THRU 1150-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1150-LOAD-CHECKPOINT - READ THE CHECKPOINT FILE THROUGH TO THE *
+      * LAST RECORD ON IT, WHICH CARRIES THE POINT TO RESTART FROM     *
+      *----------------------------------------------------------------*
+       1150-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 1160-READ-CHECKPOINT THRU 1160-EXIT
+               UNTIL CKPT-EOF.
+           CLOSE CHECKPOINT-FILE.
+           IF CKPT-WAS-FOUND
+               MOVE CKPT-CUSTID         TO WS-LAST-CUSTID
+               MOVE CKPT-TRANS-DATE     TO WS-LAST-TRANS-DATE
+               MOVE CKPT-TRANS-TIME     TO WS-LAST-TRANS-TIME
+               MOVE CKPT-DETAIL-COUNT   TO WS-DETAIL-COUNT
+               MOVE CKPT-PAYMT-AMT-TOTAL TO WS-PAYMT-AMT-TOTAL
+           ELSE
+      *        NO CHECKPOINT WAS EVER WRITTEN, SO THE ABEND HAPPENED
+      *        BEFORE THE FIRST INTERVAL -- THERE IS NOTHING TO SKIP
+      *        FORWARD TO AND NOTHING TRUSTWORTHY ON THE PRIOR RUN'S
+      *        OUTPUT FILES, SO FALL BACK TO A FROM-SCRATCH RUN.
+               MOVE 'N' TO RESTART-REQ-SW
+           END-IF.
+       1150-EXIT.
+           EXIT.
+       1160-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END SET CKPT-EOF TO TRUE
+               NOT AT END MOVE 'Y' TO CKPT-FOUND-SW
+           END-READ.
+       1160-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1200-SKIP-TO-CHECKPOINT - READ AND DISCARD STAGE2 RECORDS THAT *
+      * WERE ALREADY COPIED TO THE FINAL FILE BEFORE THE ABEND,        *
+      * STOPPING JUST PAST THE DETAIL MATCHING THE CHECKPOINT KEY      *
+      *----------------------------------------------------------------*
+       1200-SKIP-TO-CHECKPOINT.
+           MOVE 'N' TO SKIP-DONE-SW.
+           PERFORM 2100-READ-STAGE2     THRU 2100-EXIT.
+           PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+               UNTIL STAGE2-EOF OR SKIP-IS-DONE.
+      *    THE CHECKPOINTED DETAIL'S WPS-CORR-REC, IF IT HAS ONE, WAS
+      *    ALREADY COPIED TO THE FINAL FILE IN THE RUN THAT ABENDED
+      *    (CHECKPOINTING ONLY HAPPENS AFTER A DETAIL IS FULLY WRITTEN,
+      *    AND THE SAME RUN GOES ON TO COPY ITS CORR RECORD NEXT) --
+      *    SKIP PAST IT TOO SO IT IS NOT DUPLICATED ON RESTART.
+           IF NOT STAGE2-EOF
+               MOVE WPS-STAGE2-RECORD-IN TO WPS-RECORD
+               IF WPS-CORR-REC
+                   PERFORM 2100-READ-STAGE2 THRU 2100-EXIT
+               END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
+       1210-SKIP-ONE-RECORD.
+           MOVE WPS-STAGE2-RECORD-IN TO WPS-RECORD.
+           IF WPS-DETAIL-REC
+               IF WPS-CUSTID     = WS-LAST-CUSTID
+                  AND WPS-TRANS-DATE = WS-LAST-TRANS-DATE
+                  AND WPS-TRANS-TIME = WS-LAST-TRANS-TIME
+                   MOVE 'Y' TO SKIP-DONE-SW
+               END-IF
+           END-IF.
+           PERFORM 2100-READ-STAGE2 THRU 2100-EXIT.
+       1210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2000-FINALIZE-EXTRACT - ON A RESTART RUN 1200-SKIP-TO-         *
+      * CHECKPOINT HAS ALREADY LEFT THE NEXT UNPROCESSED STAGE2        *
+      * RECORD IN PLACE.  THE TRAILER IS ALWAYS WRITTEN EXACTLY ONCE,  *
+      * WHETHER OR NOT THIS IS A RESTART RUN                           *
+      *----------------------------------------------------------------*
+       2000-FINALIZE-EXTRACT.
+           IF NOT RESTART-IS-REQUESTED
+               PERFORM 2100-READ-STAGE2 THRU 2100-EXIT
+           END-IF.
+           PERFORM 2200-COPY-RECORD   THRU 2200-EXIT
+               UNTIL STAGE2-EOF.
+           PERFORM 2300-WRITE-TRAILER THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-READ-STAGE2.
+           READ WPS-STAGE2-FILE INTO WPS-STAGE2-RECORD-IN
+               AT END SET STAGE2-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+       2200-COPY-RECORD.
+           MOVE WPS-STAGE2-RECORD-IN TO WPS-RECORD.
+           IF WPS-DETAIL-REC
+               IF CKPT-IS-PENDING
+                   PERFORM 8050-RESOLVE-CKPT THRU 8050-EXIT
+               END-IF
+               ADD 1 TO WS-DETAIL-COUNT
+               ADD WPS-PAYMT-AMT TO WS-PAYMT-AMT-TOTAL
+           END-IF.
+           WRITE WPS-RECORD.
+           IF WPS-DETAIL-REC
+               MOVE WPS-CUSTID     TO WS-PEND-CUSTID
+               MOVE WPS-TRANS-DATE TO WS-PEND-TRANS-DATE
+               MOVE WPS-TRANS-TIME TO WS-PEND-TRANS-TIME
+               MOVE 'Y' TO CKPT-PENDING-SW
+           END-IF.
+           IF WPS-CORR-REC AND CKPT-IS-PENDING
+               PERFORM 8050-RESOLVE-CKPT THRU 8050-EXIT
+           END-IF.
+           PERFORM 2100-READ-STAGE2 THRU 2100-EXIT.
+           IF STAGE2-EOF AND CKPT-IS-PENDING
+               PERFORM 8050-RESOLVE-CKPT THRU 8050-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-TRAILER.
+           MOVE SPACES              TO WPS-RECORD.
+           SET WPS-TRAILER-REC      TO TRUE.
+           MOVE WS-DETAIL-COUNT     TO WPS-TOTAL-DETAIL-RECORD.
+           MOVE WS-PAYMT-AMT-TOTAL  TO WPS-TOTAL-PAYMT-AMT.
+           WRITE WPS-RECORD.
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 8050-RESOLVE-CKPT - THE PENDING DETAIL'S TRAILING WPS-CORR-REC *
+      * (IF ANY) HAS NOW BEEN COPIED THROUGH, OR THERE IS NO SUCH      *
+      * RECORD -- IT IS NOW SAFE TO CHECKPOINT PAST THAT DETAIL        *
+      *----------------------------------------------------------------*
+       8050-RESOLVE-CKPT.
+           MOVE 'N' TO CKPT-PENDING-SW.
+           ADD 1 TO WS-CKPT-SINCE-LAST.
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM 8100-WRITE-CHECKPOINT THRU 8100-EXIT
+           END-IF.
+       8050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 8100-WRITE-CHECKPOINT - RECORD THE LAST DETAIL KEY COPIED TO   *
+      * THE FINAL FILE AND THE COUNTERS NEEDED TO RESUME CLEANLY       *
+      *----------------------------------------------------------------*
+       8100-WRITE-CHECKPOINT.
+           MOVE SPACES              TO WPS-CHECKPOINT-RECORD.
+           MOVE WS-PEND-CUSTID      TO CKPT-CUSTID.
+           MOVE WS-PEND-TRANS-DATE  TO CKPT-TRANS-DATE.
+           MOVE WS-PEND-TRANS-TIME  TO CKPT-TRANS-TIME.
+           MOVE WS-DETAIL-COUNT     TO CKPT-DETAIL-COUNT.
+           MOVE WS-PAYMT-AMT-TOTAL  TO CKPT-PAYMT-AMT-TOTAL.
+           MOVE ZERO TO CKPT-VOLUME-SEQ, CKPT-SUSPENSE-COUNT,
+                        CKPT-REJECT-COUNT.
+           WRITE WPS-CHECKPOINT-RECORD.
+           MOVE ZERO TO WS-CKPT-SINCE-LAST.
+       8100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE WPS-STAGE2-FILE.
+           CLOSE WPS-FINAL-FILE.
+           CLOSE CHECKPOINT-FILE.
+       9000-EXIT.
+           EXIT.
