@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              RPW2240 PROGRAM CODE DESCRIPTION                  *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : CUSTOMER-LEVEL DAILY WIRE PAYMENT TOTALS FOR *
+      *                   THE AML/COMPLIANCE FEED.  READS THE FINAL    *
+      *                   WPS WIRE PAYMENTS EXTRACT (CRPWBILL LAYOUT)  *
+      *                   AND ROLLS UP EVERY WPS-DETAIL-REC BY         *
+      *                   CUSTOMER, TRANSACTION DATE AND PAYMENT       *
+      *                   CURRENCY, WRITING ONE AML-TOTAL-RECORD PER   *
+      *                   COMBINATION WITH THE PAYMENT COUNT AND THE   *
+      *                   SUMMED WPS-PAYMT-AMT.                        *
+      *                                                                *
+      * USED BY         : WPS WIRE PAYMENTS - NIGHTLY EXTRACT CYCLE    *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883420    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       PROGRAM-ID.    RPW2240.
+       AUTHOR.        R MACALLISTER.
+       INSTALLATION.  WPS WIRE PAYMENTS.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WPS-FINAL-FILE    ASSIGN TO WPSFINAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE    ASSIGN TO SRTWK01.
+           SELECT AML-TOTAL-FILE    ASSIGN TO AMLTOT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WPS-FINAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY CRPWBILL.
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05 SW-CUSTID                 PIC X(05).
+           05 SW-TRANS-DATE             PIC X(10).
+           05 SW-PAYMT-CURR             PIC X(03).
+           05 SW-PAYMT-AMT              PIC 9(13)V99.
+       FD  AML-TOTAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY AMLTOT.
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05 FINAL-EOF-SW              PIC X(01)    VALUE 'N'.
+              88 FINAL-EOF                           VALUE 'Y'.
+           05 SORT-STATUS-SW            PIC X(01)    VALUE 'N'.
+              88 SORT-EOF                            VALUE 'Y'.
+       77  WS-GROUP-COUNT               PIC 9(07) COMP VALUE ZERO.
+       77  WS-GROUP-AMT-TOTAL           PIC 9(13)V99   VALUE ZERO.
+       01  WS-PREV-KEY.
+           05 WS-PREV-CUSTID            PIC X(05)      VALUE SPACES.
+           05 WS-PREV-TRANS-DATE        PIC X(10)      VALUE SPACES.
+           05 WS-PREV-PAYMT-CURR        PIC X(03)      VALUE SPACES.
+       01  WS-FIRST-GROUP-SW            PIC X(01)      VALUE 'Y'.
+           88 WS-FIRST-GROUP                           VALUE 'Y'.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 2000-SORT-EXTRACT    THRU 2000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+      * 2000-SORT-EXTRACT - INPUT PROCEDURE PULLS THE DETAIL ROWS OFF  *
+      * THE FINAL WPS EXTRACT, SORT ORDERS BY CUSTID / TRANS-DATE /    *
+      * PAYMT-CURR SO THE OUTPUT PROCEDURE CAN ROLL THEM UP            *
+      *----------------------------------------------------------------*
+       2000-SORT-EXTRACT.
+           OPEN OUTPUT AML-TOTAL-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CUSTID
+                                SW-TRANS-DATE
+                                SW-PAYMT-CURR
+               INPUT PROCEDURE  2500-EXTRACT-DETAILS THRU 2500-EXIT
+               OUTPUT PROCEDURE 3000-PRODUCE-TOTALS  THRU 3000-EXIT.
+           CLOSE AML-TOTAL-FILE.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2500-EXTRACT-DETAILS - SORT INPUT PROCEDURE                    *
+      *----------------------------------------------------------------*
+       2500-EXTRACT-DETAILS.
+           OPEN INPUT WPS-FINAL-FILE.
+           PERFORM 2600-READ-FINAL    THRU 2600-EXIT.
+           PERFORM 2700-RELEASE-RECORD THRU 2700-EXIT
+               UNTIL FINAL-EOF.
+           CLOSE WPS-FINAL-FILE.
+       2500-EXIT.
+           EXIT.
+       2600-READ-FINAL.
+           READ WPS-FINAL-FILE
+               AT END SET FINAL-EOF TO TRUE
+           END-READ.
+       2600-EXIT.
+           EXIT.
+       2700-RELEASE-RECORD.
+           IF WPS-DETAIL-REC
+               MOVE WPS-CUSTID     TO SW-CUSTID
+               MOVE WPS-TRANS-DATE TO SW-TRANS-DATE
+               MOVE WPS-PAYMT-CURR TO SW-PAYMT-CURR
+               MOVE WPS-PAYMT-AMT  TO SW-PAYMT-AMT
+               RELEASE SORT-WORK-REC
+           END-IF.
+           PERFORM 2600-READ-FINAL THRU 2600-EXIT.
+       2700-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 3000-PRODUCE-TOTALS - SORT OUTPUT PROCEDURE.  CONTROL BREAK ON *
+      * THE FULL CUSTID/TRANS-DATE/PAYMT-CURR KEY                      *
+      *----------------------------------------------------------------*
+       3000-PRODUCE-TOTALS.
+           PERFORM 3100-RETURN-RECORD  THRU 3100-EXIT.
+           PERFORM 3200-PROCESS-RECORD THRU 3200-EXIT
+               UNTIL SORT-EOF.
+           IF NOT WS-FIRST-GROUP
+               PERFORM 3400-WRITE-TOTAL THRU 3400-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+       3100-RETURN-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END SET SORT-EOF TO TRUE.
+       3100-EXIT.
+           EXIT.
+       3200-PROCESS-RECORD.
+           IF SW-CUSTID     NOT = WS-PREV-CUSTID
+              OR SW-TRANS-DATE NOT = WS-PREV-TRANS-DATE
+              OR SW-PAYMT-CURR NOT = WS-PREV-PAYMT-CURR
+               PERFORM 3300-CONTROL-BREAK THRU 3300-EXIT
+           END-IF.
+           ADD 1           TO WS-GROUP-COUNT.
+           ADD SW-PAYMT-AMT TO WS-GROUP-AMT-TOTAL.
+           PERFORM 3100-RETURN-RECORD THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+       3300-CONTROL-BREAK.
+           IF NOT WS-FIRST-GROUP
+               PERFORM 3400-WRITE-TOTAL THRU 3400-EXIT
+           END-IF.
+           MOVE 'N'            TO WS-FIRST-GROUP-SW.
+           MOVE ZERO           TO WS-GROUP-COUNT.
+           MOVE ZERO           TO WS-GROUP-AMT-TOTAL.
+           MOVE SW-CUSTID      TO WS-PREV-CUSTID.
+           MOVE SW-TRANS-DATE  TO WS-PREV-TRANS-DATE.
+           MOVE SW-PAYMT-CURR  TO WS-PREV-PAYMT-CURR.
+       3300-EXIT.
+           EXIT.
+       3400-WRITE-TOTAL.
+           MOVE SPACES              TO AML-TOTAL-RECORD.
+           MOVE WS-PREV-CUSTID      TO AML-CUSTID.
+           MOVE WS-PREV-TRANS-DATE  TO AML-TRANS-DATE.
+           MOVE WS-PREV-PAYMT-CURR  TO AML-PAYMT-CURR.
+           MOVE WS-GROUP-COUNT      TO AML-PAYMT-COUNT.
+           MOVE WS-GROUP-AMT-TOTAL  TO AML-PAYMT-AMT-TOTAL.
+           WRITE AML-TOTAL-RECORD.
+       3400-EXIT.
+           EXIT.
