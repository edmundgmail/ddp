@@ -0,0 +1,37 @@
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              AMLTOT COPY CODE DESCRIPTION                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : CUSTOMER-LEVEL DAILY WIRE PAYMENT TOTALS FED *
+      *                   TO AML/COMPLIANCE.  ONE RECORD PER CUSTOMER, *
+      *                   TRANSACTION DATE AND PAYMENT CURRENCY,       *
+      *                   ROLLED UP FROM THE WPS-DETAIL-REC ROWS ON    *
+      *                   THE FINAL WPS WIRE PAYMENTS EXTRACT.         *
+      *                                                                *
+      * USED BY         : RPW2240                                      *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883420    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       01  AML-TOTAL-RECORD.
+           05 AML-CUSTID                 PIC X(05).
+           05 AML-TRANS-DATE             PIC X(10).
+           05 AML-PAYMT-CURR             PIC X(03).
+           05 AML-PAYMT-COUNT            PIC 9(07).
+           05 AML-PAYMT-AMT-TOTAL        PIC 9(13)V99.
+           05 FILLER                     PIC X(20).
