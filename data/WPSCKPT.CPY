@@ -0,0 +1,47 @@
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              WPSCKPT COPY CODE DESCRIPTION                     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : CHECKPOINT RECORD SHARED BY THE WPS WIRE     *
+      *                   PAYMENTS EXTRACT BATCH STREAM (PRPW2200,     *
+      *                   PRPW2210 AND RPW2220).  WRITTEN AT INTERVALS *
+      *                   DURING THE RUN SO THAT AN ABEND CAN BE       *
+      *                   RESTARTED FROM THE LAST CHECKPOINT INSTEAD   *
+      *                   OF REPROCESSING THE WHOLE INPUT FILE.  THE   *
+      *                   CHECKPOINT KEY IS THE LAST WIRE PAYMENT      *
+      *                   RECORD SUCCESSFULLY PROCESSED, IDENTIFIED BY *
+      *                   WPS-CUSTID, WPS-TRANS-DATE AND WPS-TRANS-    *
+      *                   TIME.  NOT EVERY FIELD IS MEANINGFUL TO      *
+      *                   EVERY PROGRAM IN THE STREAM -- EACH PROGRAM  *
+      *                   ONLY USES THE COUNTERS IT OWNS.              *
+      *                                                                *
+      * USED BY         : PRPW2200, PRPW2210 AND RPW2220               *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883418    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       01  WPS-CHECKPOINT-RECORD.
+           05 CKPT-CUSTID                PIC X(05).
+           05 CKPT-TRANS-DATE            PIC X(10).
+           05 CKPT-TRANS-TIME            PIC X(08).
+           05 CKPT-VOLUME-SEQ            PIC 9(03).
+           05 CKPT-DETAIL-COUNT          PIC 9(09).
+           05 CKPT-SUSPENSE-COUNT        PIC 9(09).
+           05 CKPT-REJECT-COUNT          PIC 9(09).
+           05 CKPT-PAYMT-AMT-TOTAL       PIC 9(13)V99.
+           05 FILLER                     PIC X(20).
