@@ -24,11 +24,34 @@
       * -------------                                                  *
       * - INITIAL VERSION.                                             *
       *                                                                *
+      *  A883413    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - ADDED WPS-TOTAL-PAYMT-AMT TO THE TRAILER RECORD SO THE       *
+      *   PRE-TRANSMISSION CROSS-FOOT CAN CONFIRM THE DOLLAR TOTAL,    *
+      *   NOT JUST THE DETAIL RECORD COUNT.                            *
+      *                                                                *
+      *  A883421    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - ADDED WPS-CORR-REC, A NEW RECORD TYPE CARRYING THE           *
+      *   INTERMEDIARY CORRESPONDENT BANK CHAIN FOR A MULTI-HOP WIRE.  *
+      *   WPS-BANKID AND WPS-DEST ON THE DETAIL RECORD ARE EACH ONLY   *
+      *   BIG ENOUGH TO HOLD ONE BANK, SO A DETAIL RECORD WHOSE WIRE   *
+      *   ROUTES THROUGH MORE THAN ONE CORRESPONDENT NOW SETS          *
+      *   WPS-CORR-IND TO 'Y' AND IS FOLLOWED ON THE FILE BY A         *
+      *   WPS-CORR-REC CARRYING THE CHAIN, MATCHED BACK TO THE DETAIL  *
+      *   BY WPS-CUSTID/WPS-TRANS-DATE/WPS-TRANS-TIME.  CARVED THE     *
+      *   INDICATOR BYTE OUT OF THE DETAIL RECORD'S SPARE FILLER.      *
+      *                                                                *
       *================================================================*
        01 WPS-RECORD.
          05 WPS-RECORD-TYPE-IND           PIC X(01).
             88 WPS-HEADER-REC             VALUE 'A'.
             88 WPS-DETAIL-REC             VALUE 'D'.
+            88 WPS-CORR-REC               VALUE 'C'.
             88 WPS-TRAILER-REC            VALUE 'Z'.
          05 WPS-HEADER-RECORD.
             10 WPS-HEADER-DATE            PIC X(10).
@@ -52,7 +75,19 @@
             10 WPS-ACCT-TYPE              PIC X(01).
             10 WPS-TRANS-DATE             PIC X(10).
             10 WPS-TRANS-TIME             PIC X(08).
-            10 FILLER                       PIC X(22).
+            10 WPS-CORR-IND               PIC X(01).
+               88 WPS-HAS-CORR-CHAIN      VALUE 'Y'.
+            10 FILLER                       PIC X(21).
+         05 WPS-CORR-RECORD REDEFINES WPS-HEADER-RECORD.
+            10 WPS-CORR-CUSTID            PIC X(05).
+            10 WPS-CORR-TRANS-DATE        PIC X(10).
+            10 WPS-CORR-TRANS-TIME        PIC X(08).
+            10 WPS-CORR-BANK-TABLE.
+               15 WPS-CORR-BANK OCCURS 3 TIMES.
+                  20 WPS-CORR-BANKID      PIC X(35).
+                  20 WPS-CORR-BANK-CTRY   PIC X(03).
+            10 FILLER                       PIC X(42).
          05 WPS-TRAILER-RECORD REDEFINES WPS-HEADER-RECORD.
             10 WPS-TOTAL-DETAIL-RECORD    PIC 9(09).
-            10 FILLER                       PIC X(170).
+            10 WPS-TOTAL-PAYMT-AMT        PIC 9(13)V99.
+            10 FILLER                       PIC X(155).
