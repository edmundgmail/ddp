@@ -0,0 +1,46 @@
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              WPSSRC COPY CODE DESCRIPTION                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : WPS WIRE PAYMENTS SOURCE LAYOUT.  ONE RECORD *
+      *                   PER PAYMENT AS RECEIVED FROM THE WIRE        *
+      *                   ORIGINATION SYSTEM, BEFORE THE FX SPREAD,    *
+      *                   BILL CODE AND VOLUME FIELDS ARE DERIVED.     *
+      *                                                                *
+      * USED BY         : PRPW2200                                     *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883412    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       01  WPS-SRC-RECORD.
+           05 WSRC-CUSTID                   PIC X(05).
+           05 WSRC-PRO-DATE                 PIC X(06).
+           05 WSRC-PAYMT-AMT                PIC 9(13)V99.
+           05 WSRC-PAYMT-CURR                PIC X(03).
+           05 WSRC-DEST                     PIC X(35).
+           05 WSRC-BR-TO-BR                 PIC X(01).
+           05 WSRC-BANKID                   PIC X(35).
+           05 WSRC-CHGSBEN                  PIC X(01).
+           05 WSRC-FULLDEL                  PIC X(01).
+           05 WSRC-FXIND                    PIC X(01).
+           05 WSRC-PAYMT-BR                 PIC 9(04).
+           05 WSRC-PAYMT-ACCT               PIC 9(09).
+           05 WSRC-ACCT-TYPE                PIC X(01).
+           05 WSRC-TRANS-DATE               PIC X(10).
+           05 WSRC-TRANS-TIME               PIC X(08).
+           05 FILLER                        PIC X(35).
