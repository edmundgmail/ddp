@@ -0,0 +1,41 @@
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              FXTOL COPY CODE DESCRIPTION                       *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : WPS FX SPREAD TOLERANCE BAND TABLE, KEYED BY *
+      *                   PAYMENT CURRENCY AND DESTINATION CODE (THE   *
+      *                   3-CHARACTER COUNTRY CODE CARRIED IN THE      *
+      *                   FIRST 3 BYTES OF WPS-DEST).  GIVES THE       *
+      *                   MINIMUM AND MAXIMUM WPS-FXSPREAD AMOUNT      *
+      *                   TREASURY WILL ACCEPT FOR THAT CURRENCY/      *
+      *                   DESTINATION PAIR WITHOUT HUMAN REVIEW.  A    *
+      *                   GENERIC ENTRY MAY BE KEPT FOR A CURRENCY BY  *
+      *                   USING SPACES FOR FXT-DEST-CODE.              *
+      *                                                                *
+      * USED BY         : PRPW2200                                     *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883416    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       01  FXTOL-RECORD.
+           05 FXT-KEY.
+              10 FXT-CURRENCY               PIC X(03).
+              10 FXT-DEST-CODE              PIC X(03).
+           05 FXT-MIN-SPREAD                PIC S9(13)V99 COMP-3.
+           05 FXT-MAX-SPREAD                PIC S9(13)V99 COMP-3.
+           05 FILLER                        PIC X(10).
