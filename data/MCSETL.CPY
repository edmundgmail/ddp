@@ -0,0 +1,36 @@
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              MCSETL COPY CODE DESCRIPTION                     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : INCOMING MASTERCARD DAILY SETTLEMENT FILE    *
+      *                   LAYOUT.  ONE RECORD PER SETTLED TRADE, KEYED *
+      *                   BY MC-TRADE-ID, THE SAME TRADE IDENTIFIER    *
+      *                   CARRIED ON THE BATMFXE EXTRACT (TRADE-ID).   *
+      *                                                                *
+      * USED BY         : RFXM2330                                     *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883423    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       01  MCSETL-RECORD.
+           05 MC-TRADE-ID                PIC X(12).
+           05 MC-SETTLEMENT-DATE         PIC X(08).
+           05 MC-AMT-CARD-CURRENCY       PIC S9(8)V9(9) USAGE COMP-3.
+           05 MC-RATE-MASTERCARD         PIC S9(8)V9(7) USAGE COMP-3.
+           05 MC-CURRENCY-NUM            PIC X(03).
+           05 FILLER                     PIC X(20).
