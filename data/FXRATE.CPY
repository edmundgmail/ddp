@@ -0,0 +1,34 @@
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              FXRATE COPY CODE DESCRIPTION                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : WPS FX SPREAD RATE TABLE, KEYED BY PAYMENT   *
+      *                   CURRENCY.  GIVES THE PER-UNIT SPREAD RATE    *
+      *                   APPLIED TO WPS-PAYMT-AMT TO DERIVE           *
+      *                   WPS-FXSPREAD WHEN WPS-FXIND SHOWS THE ITEM   *
+      *                   REQUIRES A CURRENCY CONVERSION.              *
+      *                                                                *
+      * USED BY         : PRPW2200                                     *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883412    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       01  FXRATE-RECORD.
+           05 FXR-CURRENCY                  PIC X(03).
+           05 FXR-SPREAD-RATE               PIC S9(03)V9(06) COMP-3.
+           05 FILLER                        PIC X(10).
