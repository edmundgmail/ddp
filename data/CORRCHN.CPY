@@ -0,0 +1,42 @@
+      *================================================================*
+      *                                                                *
+      *                 TORONTO-DOMINION BANK (C)                      *
+      *                                                                *
+      *              CORRCHN COPY CODE DESCRIPTION                     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * DESCRIPTION     : CORRESPONDENT BANK CHAIN LOOKUP TABLE FOR    *
+      *                   MULTI-HOP WIRES, KEYED BY THE ORIGINATING    *
+      *                   PAYMENT'S CUSTOMER ID, TRANSACTION DATE AND  *
+      *                   TRANSACTION TIME.  A MATCHING ENTRY CARRIES  *
+      *                   UP TO THREE INTERMEDIARY CORRESPONDENT BANKS *
+      *                   IN ROUTING ORDER.  A PAYMENT WITH NO ENTRY   *
+      *                   ON THIS FILE ROUTES DIRECTLY, AS BEFORE.     *
+      *                                                                *
+      * USED BY         : PRPW2200                                     *
+      *                                                                *
+      *================================================================*
+      *              M A I N T E N A N C E  L O G                      *
+      *================================================================*
+      *                                                                *
+      *  ACCEPT.     WRITTEN/CHANGED BY              IMPLEMENTATION    *
+      *  TEST #     (FULL 1ST AND LAST NAME)         DATE (MMM, YYYY)  *
+      *  -------     ------------------------        ----------------  *
+      *  A883421    R. MACALLISTER                        AUG, 2026    *
+      *                                                                *
+      * DESCRIPTION:                                                   *
+      * -------------                                                  *
+      * - INITIAL VERSION.                                             *
+      *                                                                *
+      *================================================================*
+       01  CORRCHN-RECORD.
+           05 CORR-KEY.
+              10 CORR-CUSTID                PIC X(05).
+              10 CORR-TRANS-DATE            PIC X(10).
+              10 CORR-TRANS-TIME            PIC X(08).
+           05 CORR-BANK-TABLE.
+              10 CORR-BANK OCCURS 3 TIMES.
+                 15 CORR-BANKID              PIC X(35).
+                 15 CORR-BANK-CTRY           PIC X(03).
+           05 FILLER                        PIC X(10).
